@@ -0,0 +1,73 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           PROGMENU.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: MENU UNICO PARA O OPERADOR ESCOLHER E EXECUTAR,    *
+      *           SEM PRECISAR SABER O PROGRAM-ID DE CADA UM, UM DOS *
+      *           PROGRAMAS DA SUITE PROGCOB/PROGVENDAS/PROGCPF.     *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  PROGRAMA INICIAL.                              *
+      * 2026-08-09 JR  CANCEL APOS CADA CALL, PARA O PROGRAMA CHAMADO *
+      *                REINICIAR A WORKING-STORAGE (FLAGS DE FIM DE   *
+      *                ARQUIVO, CPF VALIDADO, OPERADOR IDENTIFICADO)  *
+      *                NA PROXIMA VEZ QUE FOR ESCOLHIDO NO MESMO      *
+      *                SESSAO DO MENU, EM VEZ DE MANTER O ESTADO DA   *
+      *                CHAMADA ANTERIOR.                              *
+      ****************************************************************
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA                  DIVISION.
+       WORKING-STORAGE       SECTION.
+       77  WRK-OPCAO             PIC 9(01) VALUE ZEROS.
+           88  OPCAO-VALIDA          VALUES 1 THRU 7.
+           88  OPCAO-SAIR            VALUE 7.
+       77  WRK-SAIR              PIC X(01) VALUE 'N'.
+           88  FIM-MENU              VALUE 'S'.
+       PROCEDURE             DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-EXIBIR-MENU UNTIL FIM-MENU.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-EXIBIR-MENU - MOSTRA AS OPCOES, ACEITA A ESCOLHA DO      *
+      *                    OPERADOR E CHAMA O PROGRAMA CORRESPONDENTE.*
+      ****************************************************************
+       1000-EXIBIR-MENU.
+           DISPLAY '========================================='.
+           DISPLAY ' SUITE DE TREINAMENTO - MENU PRINCIPAL'.
+           DISPLAY '========================================='.
+           DISPLAY ' 1 - PROGCOB05  (CALCULADORA)'.
+           DISPLAY ' 2 - PROGCOB06  (SOMA/SUBTRACAO COM SINAL)'.
+           DISPLAY ' 3 - PROGCOB07  (MEDIA DE NOTAS)'.
+           DISPLAY ' 4 - PROGCOB08  (CLASSIFICACAO DO ALUNO)'.
+           DISPLAY ' 5 - PROGCPF    (CADASTRO DE CLIENTE)'.
+           DISPLAY ' 6 - PROGVENDAS (RELATORIO DE VENDAS)'.
+           DISPLAY ' 7 - SAIR'.
+           DISPLAY '========================================='.
+           DISPLAY 'DIGITE A OPCAO DESEJADA: ' WITH NO ADVANCING.
+           ACCEPT  WRK-OPCAO.
+
+           IF NOT OPCAO-VALIDA
+               DISPLAY 'OPCAO INVALIDA'
+           ELSE
+               EVALUATE WRK-OPCAO
+                   WHEN 1 CALL 'PROGCOB05'
+                          CANCEL 'PROGCOB05'
+                   WHEN 2 CALL 'PROGCOB06'
+                          CANCEL 'PROGCOB06'
+                   WHEN 3 CALL 'PROGCOB07'
+                          CANCEL 'PROGCOB07'
+                   WHEN 4 CALL 'PROGCOB08'
+                          CANCEL 'PROGCOB08'
+                   WHEN 5 CALL 'PROGCPF'
+                          CANCEL 'PROGCPF'
+                   WHEN 6 CALL 'PROGVENDAS'
+                          CANCEL 'PROGVENDAS'
+                   WHEN 7 SET FIM-MENU TO TRUE
+               END-EVALUATE
+           END-IF.
+       1000-EXIT.
+           EXIT.
