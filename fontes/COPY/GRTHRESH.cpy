@@ -0,0 +1,16 @@
+      ***************************************************************
+      * GRTHRESH - LAYOUT DO REGISTRO DO GRADE-THRESHOLDS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: FAIXAS DE APROVACAO/RECUPERACAO MANTIDAS PELA
+      *           SECRETARIA ACADEMICA, LIDAS PELO PROGCOB08 EM VEZ
+      *           DE FICAREM FIXAS NO PROGRAMA.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      * 2026-08-09 JR  ACRESCENTA O PERCENTUAL MINIMO DE FREQUENCIA
+      *                EXIGIDO PARA O ALUNO TER DIREITO A RECUPERACAO.
+      ***************************************************************
+       01  GT-REGISTRO.
+           05  GT-LIMITE-RECUPERACAO   PICTURE 9(02).
+           05  GT-LIMITE-APROVADO      PICTURE 9(02).
+           05  GT-MEDIA-BONUS          PICTURE 9(02).
+           05  GT-FREQ-MINIMA          PICTURE 9(03).
