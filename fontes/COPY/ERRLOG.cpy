@@ -0,0 +1,16 @@
+      ***************************************************************
+      * ERRLOG - LAYOUT DO REGISTRO DO ERROR-LOG
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: TRILHA DE DIAGNOSTICO COMUM A QUALQUER PROGRAMA QUE
+      *           FAZ I/O DE ARQUIVO, PARA REGISTRAR PROGRAMA/ARQUIVO/
+      *           OPERACAO/FILE STATUS SEMPRE QUE UM OPEN, READ OU
+      *           WRITE VOLTAR COM UM CODIGO DIFERENTE DE '00'.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  EL-REGISTRO.
+           05  EL-DATA              PICTURE 9(08).
+           05  EL-PROGRAMA          PICTURE X(10).
+           05  EL-ARQUIVO           PICTURE X(20).
+           05  EL-OPERACAO          PICTURE X(10).
+           05  EL-STATUS            PICTURE X(02).
