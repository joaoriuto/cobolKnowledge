@@ -0,0 +1,12 @@
+      ***************************************************************
+      * VISITLOG - LAYOUT DO REGISTRO DO VISITOR-LOG
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: REGISTRO DATADO DE CADA VISITANTE CUMPRIMENTADO
+      *           PELO PROGCOB02/AULA21.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  VL-REGISTRO.
+           05  VL-NOME              PICTURE X(30).
+           05  VL-DATA              PICTURE 9(08).
+           05  VL-HORA              PICTURE 9(08).
