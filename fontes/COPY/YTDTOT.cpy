@@ -0,0 +1,11 @@
+      ***************************************************************
+      * YTDTOT - LAYOUT DO REGISTRO DO YTD-SALES
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: ACUMULADOR ANO-A-DATA DE VENDAS DO PROGVENDAS, QUE
+      *           SOBREVIVE AO FECHAMENTO MENSAL DO MTD-TOTALS.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  YT-REGISTRO.
+           05  YT-SOMA-VENDAS      PICTURE 9(10).
+           05  YT-QTD-VENDAS       PICTURE 9(08).
