@@ -0,0 +1,19 @@
+      ***************************************************************
+      * CLICAD - LAYOUT DO REGISTRO DO CADASTRO-CLIENTE
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LAYOUT COMPARTILHADO DO MESTRE DE CLIENTES, GRAVADO
+      *           POR PROGCPF/PROGCPFB E LIDO PELAS ROTINAS QUE
+      *           PRECISAM CONSULTAR O CADASTRO (EX.: RECONCIL).
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL (NOME + CPF).
+      * 2026-08-09 JR  ACRESCENTA ENDERECO E TELEFONE DO CLIENTE.
+      ***************************************************************
+       01  CLI-REGISTRO.
+           05  CLI-CPF              PICTURE 9(11).
+           05  CLI-NOME             PICTURE X(40).
+           05  CLI-ENDERECO.
+               10  CLI-LOGRADOURO   PICTURE X(40).
+               10  CLI-CIDADE       PICTURE X(20).
+               10  CLI-ESTADO       PICTURE X(02).
+               10  CLI-CEP          PICTURE 9(08).
+           05  CLI-TELEFONE         PICTURE X(15).
