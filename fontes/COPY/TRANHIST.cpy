@@ -0,0 +1,14 @@
+      ***************************************************************
+      * TRANHIST - LAYOUT DO REGISTRO DO TRANSCRIPT-HIST
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: HISTORICO DE RESULTADOS DO ALUNO AO LONGO DOS
+      *           TERMOS, GRAVADO PELO PROGCOB08 E LIDO PELO GPARPT
+      *           PARA CALCULO DA MEDIA GERAL (GPA).
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  TH-REGISTRO.
+           05  TH-MATRICULA        PICTURE X(08).
+           05  TH-TERMO            PICTURE X(06).
+           05  TH-MEDIA            PICTURE 9(03).
+           05  TH-STATUS           PICTURE X(20).
