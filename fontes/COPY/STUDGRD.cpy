@@ -0,0 +1,22 @@
+      ***************************************************************
+      * STUDGRD - LAYOUT DO REGISTRO DO STUDENT-GRADES
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LAYOUT COMPARTILHADO DA TURMA PROCESSADA EM LOTE
+      *           PELO PROGCOB07B/PROGCOB08B.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL (MATRICULA, NOME, DUAS NOTAS).
+      * 2026-08-09 JR  ACRESCENTA A 3A NOTA (TRABALHO), ACOMPANHANDO A
+      *                MEDIA PONDERADA ADOTADA PELO PROGCOB07.
+      * 2026-08-09 JR  ACRESCENTA O TERMO E A FREQUENCIA DO ALUNO, PARA
+      *                O PROGCOB08B PODER GRAVAR O TRANSCRIPT-HIST E
+      *                APLICAR A REGRA DE FREQUENCIA MINIMA SEM DEPENDER
+      *                DE ENTRADA DE CONSOLE.
+      ***************************************************************
+       01  SG-REGISTRO.
+           05  SG-MATRICULA         PICTURE X(08).
+           05  SG-NOME              PICTURE X(30).
+           05  SG-NOTA1             PICTURE 9(02).
+           05  SG-NOTA2             PICTURE 9(02).
+           05  SG-NOTA3             PICTURE 9(02).
+           05  SG-TERMO             PICTURE X(06).
+           05  SG-FREQUENCIA        PICTURE 9(03).
