@@ -0,0 +1,16 @@
+      ***************************************************************
+      * LEDGTRAN - LAYOUT DO REGISTRO DO LEDGER-TRANS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LANCAMENTO DE UM EXTRATO (CREDITO OU DEBITO,
+      *           CONFORME O SINAL) PROCESSADO PELO PROGCOB06L PARA
+      *           MANTER O SALDO CORRENTE.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      * 2026-08-09 JR  LT-VALOR ENCOLHE PARA S9(04), MESMA AMPLITUDE DE
+      *                WRK-RESUL/WRK-RESULF NO PROGCOB06, JA QUE O
+      *                LANCAMENTO PASSA A SER EDITADO PELA MESMA MASCARA
+      *                -ZZ99 EM VEZ DE UMA MASCARA DE CENTAVOS PROPRIA.
+      ***************************************************************
+       01  LT-REGISTRO.
+           05  LT-DESCRICAO         PICTURE X(20).
+           05  LT-VALOR             PICTURE S9(04).
