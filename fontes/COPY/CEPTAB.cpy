@@ -0,0 +1,14 @@
+      ***************************************************************
+      * CEPTAB - LAYOUT DO REGISTRO DO CEP-TABLE
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LAYOUT DA TABELA DE CEPS X ENDERECO, MANTIDA PELO
+      *           CADASTRO DE LOGRADOUROS DOS CORREIOS E LIDA PELO
+      *           PROGCPF PARA PRE-PREENCHER O ENDERECO DO CLIENTE.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  CT-REGISTRO.
+           05  CT-CEP               PICTURE 9(08).
+           05  CT-LOGRADOURO        PICTURE X(40).
+           05  CT-CIDADE            PICTURE X(20).
+           05  CT-ESTADO            PICTURE X(02).
