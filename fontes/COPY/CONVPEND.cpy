@@ -0,0 +1,11 @@
+      ***************************************************************
+      * CONVPEND - LAYOUT DO REGISTRO DO CONVERSAO-PENDENTE
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: FILA DE PEDIDOS DE CONVERSAO DE MOEDA A SEREM
+      *           PROCESSADOS EM LOTE PELO AULA22B.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  CP-REGISTRO.
+           05  CP-MOEDA             PICTURE X(03).
+           05  CP-VALOR             PICTURE 9(08).
