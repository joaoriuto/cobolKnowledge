@@ -0,0 +1,12 @@
+      ***************************************************************
+      * RATETAB - LAYOUT DO REGISTRO DO RATE-TABLE
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LAYOUT COMPARTILHADO DA TABELA DE COTACOES DIARIAS,
+      *           MANTIDA PELA TESOURARIA E LIDA POR PROGVENDAS E
+      *           AULA22 PARA CONVERSAO DE MOEDA ESTRANGEIRA.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL (MOEDA + COTACAO DO DIA).
+      ***************************************************************
+       01  RT-REGISTRO.
+           05  RT-MOEDA             PICTURE X(03).
+           05  RT-COTACAO           PICTURE 9(06)V9999.
