@@ -0,0 +1,17 @@
+      ***************************************************************
+      * SALESTR - LAYOUT DO REGISTRO DO SALES-TRANS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LAYOUT COMPARTILHADO DA TRANSACAO DE VENDA DO DIA,
+      *           LIDO PELO PROGVENDAS E PELAS ROTINAS QUE PRECISAM
+      *           CONFERIR A VENDA CONTRA O CADASTRO-CLIENTE (EX.:
+      *           RECONCIL).
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL (VENDEDOR + MOEDA + VALOR).
+      * 2026-08-09 JR  ACRESCENTA O CPF DO CLIENTE QUE COMPROU, PARA
+      *                A CONCILIACAO CONTRA O CADASTRO-CLIENTE.
+      ***************************************************************
+       01  ST-REGISTRO.
+           05  ST-COD-VENDEDOR      PICTURE X(05).
+           05  ST-MOEDA             PICTURE X(03).
+           05  ST-VALOR             PICTURE S9(08).
+           05  ST-CPF-CLIENTE       PICTURE 9(11).
