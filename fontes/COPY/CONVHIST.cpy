@@ -0,0 +1,14 @@
+      ***************************************************************
+      * CONVHIST - LAYOUT DO REGISTRO DO CONVERSAO-HIST
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: HISTORICO DATADO DE CADA CONVERSAO DE MOEDA FEITA
+      *           PELO AULA22/AULA22B.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  CH-REGISTRO.
+           05  CH-DATA              PICTURE 9(08).
+           05  CH-MOEDA             PICTURE X(03).
+           05  CH-VALOR-ORIG        PICTURE 9(08).
+           05  CH-COTACAO           PICTURE 9(06)V9999.
+           05  CH-VALOR-FINAL       PICTURE 9(08)V9999.
