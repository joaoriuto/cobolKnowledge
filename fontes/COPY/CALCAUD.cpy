@@ -0,0 +1,12 @@
+      ***************************************************************
+      * CALCAUD - LAYOUT DO REGISTRO DO CALC-AUDIT
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: TRILHA DE AUDITORIA DE CADA CALCULO REALIZADO PELOS
+      *           PROGRAMAS DE ARITMETICA (PROGCOB05 E PROGCOB05N).
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      ***************************************************************
+       01  CA-REGISTRO.
+           05  CA-PROGRAMA          PICTURE X(10).
+           05  CA-OPERACAO          PICTURE X(15).
+           05  CA-DETALHE           PICTURE X(40).
