@@ -0,0 +1,23 @@
+      ***************************************************************
+      * MTDTOT - LAYOUT DO REGISTRO DO MTD-TOTALS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: ACUMULADOR MENSAL DE VENDAS DO PROGVENDAS, COM
+      *           CHECKPOINT PARA REINICIO DE UM LOTE INTERROMPIDO NO
+      *           MEIO DO ARQUIVO SALES-TRANS DO DIA.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      * 2026-08-09 JR  ACRESCENTA O TOTAL PARCIAL DE VENDAS REJEITADAS,
+      *                PARA QUE O REINICIO DE UM LOTE INTERROMPIDO NAO
+      *                PERCA A CONTAGEM DE REJEITADOS JA ACUMULADA.
+      ***************************************************************
+       01  MTD-REGISTRO.
+      * TOTAL DO MES JA FECHADO (DIAS COM O SALES-TRANS TOTALMENTE
+      * PROCESSADO).
+           05  MTD-SOMA-VENDAS      PICTURE 9(10).
+           05  MTD-QTD-VENDAS       PICTURE 9(08).
+      * PROGRESSO DO SALES-TRANS DO DIA CORRENTE, AINDA NAO FECHADO -
+      * USADO PARA REINICIAR O LOTE SEM REPROCESSAR DO ZERO.
+           05  MTD-CHECKPOINT       PICTURE 9(08).
+           05  MTD-SOMA-PARCIAL     PICTURE 9(10).
+           05  MTD-QTD-PARCIAL      PICTURE 9(08).
+           05  MTD-REJ-PARCIAL      PICTURE 9(08).
