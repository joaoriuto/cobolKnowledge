@@ -0,0 +1,17 @@
+      ***************************************************************
+      * CPFCKPT - LAYOUT DO REGISTRO DO CPF-CHECKPOINT
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: GUARDA A QUANTIDADE DE REGISTROS DO CPF-INPUT JA
+      *           PROCESSADOS, PARA REINICIAR UM LOTE DO PROGCPFB
+      *           INTERROMPIDO SEM REPROCESSAR O ARQUIVO DESDE O
+      *           INICIO.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  LAYOUT INICIAL.
+      * 2026-08-09 JR  ACRESCENTA OS TOTAIS PARCIAIS DE VALIDOS E
+      *                INVALIDOS, PARA QUE O REINICIO DE UM LOTE
+      *                INTERROMPIDO NAO PERCA A CONTAGEM JA ACUMULADA.
+      ***************************************************************
+       01  CK-REGISTRO.
+           05  CK-CHECKPOINT        PICTURE 9(08).
+           05  CK-QTD-VALIDOS-PARCIAL   PICTURE 9(08).
+           05  CK-QTD-INVALIDOS-PARCIAL PICTURE 9(08).
