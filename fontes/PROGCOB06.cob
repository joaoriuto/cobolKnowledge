@@ -4,23 +4,98 @@
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR: JOAO RIUTO
       * OBJETIVO: USO DO DOS SINAIS + & -
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  OPERANDOS PASSAM A ACEITAR SINAL E O PROGRAMA
+      *                PASSA A REALIZAR AS 4 OPERACOES (ANTES SO
+      *                FAZIA A SUBTRACAO).
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR
+      *                A SESSAO INTEIRA.
+      * 2026-08-09 JR  WRK-RESUL PASSA A SER COMP-3 (ACUMULADOR
+      *                INTERNO, NAO DIGITADO) PARA ARITMETICA MAIS
+      *                BARATA EM VOLUME DE LOTE.
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE INICIAR
+      *                OS CALCULOS, PARA TER RESPONSAVEL PELA AUDITORIA.
+      * 2026-08-09 JR  PASSA A CHECAR ESTOURO NA HORA DE COLOCAR O
+      *                RESULTADO EM WRK-RESULF, EM VEZ DE TRUNCAR SEM
+      *                AVISAR.
       *************************************
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1     PIC 9(02)  VALUE ZEROS.
-       77 WRK-NUM2     PIC 9(02)  VALUE ZEROS.
-       77 WRK-RESUL    PIC S9(04) VALUE ZEROS.
+       77 WRK-NUM1     PIC S9(02) VALUE ZEROS.
+       77 WRK-NUM2     PIC S9(02) VALUE ZEROS.
+       77 WRK-RESUL    PIC S9(04) COMP-3 VALUE ZEROS.
        77 WRK-RESULF   PIC -ZZ99  VALUE ZEROS.
+       77 WRK-OPERADOR-ID PIC X(08) VALUE SPACES.
        PROCEDURE DIVISION.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
            ACCEPT    WRK-NUM1 FROM CONSOLE.
            ACCEPT    WRK-NUM2 FROM CONSOLE.
 
+      ********************** SOMA *****************************
+           ADD       WRK-NUM1 WRK-NUM2 GIVING WRK-RESUL.
+           PERFORM 9000-EDITAR-RESULTADO.
+           DISPLAY '========================================='
+           DISPLAY   WRK-NUM1 ' + ' WRK-NUM2 ' : '  WRK-RESULF
+           END-DISPLAY.
+
       *********************** SUBTRACAO ************************
            SUBTRACT  WRK-NUM2  FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE      WRK-RESUL TO   WRK-RESULF.
+           PERFORM 9000-EDITAR-RESULTADO.
            DISPLAY '========================================='
            DISPLAY   WRK-NUM1 ' - ' WRK-NUM2 ' : '  WRK-RESULF
            END-DISPLAY.
-           STOP RUN.
+
+      *********************** MULTIPLICACAO ********************
+           MULTIPLY  WRK-NUM1  BY WRK-NUM2 GIVING WRK-RESUL.
+           PERFORM 9000-EDITAR-RESULTADO.
+           DISPLAY '========================================='
+           DISPLAY   WRK-NUM1 ' * ' WRK-NUM2 ' : '  WRK-RESULF
+           END-DISPLAY.
+
+      *********************** DIVISAO **************************
+           DISPLAY '========================================='
+           DIVIDE    WRK-NUM1  BY WRK-NUM2 GIVING   WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY WRK-NUM1 ' / ' WRK-NUM2
+                           ' : DIVISAO POR ZERO'
+               NOT ON SIZE ERROR
+                   PERFORM 9000-EDITAR-RESULTADO
+                   DISPLAY   WRK-NUM1 ' / ' WRK-NUM2 ' : '
+                             WRK-RESULF
+           END-DIVIDE.
+
+           GOBACK.
+
+      ****************************************************************
+      * 9000-EDITAR-RESULTADO - COLOCA WRK-RESUL EM WRK-RESULF,       *
+      *                         AVISANDO SE O RESULTADO NAO COUBER NO *
+      *                         CAMPO EDITADO EM VEZ DE TRUNCAR.      *
+      ****************************************************************
+       9000-EDITAR-RESULTADO.
+           COMPUTE WRK-RESULF = WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO NAO CABE EM WRK-RESULF: '
+                           WRK-RESUL
+           END-COMPUTE.
+       9000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR - CAPTURA E CONFERE O ID DO OPERADOR*
+      *                      ANTES DE DAR INICIO AO PROGRAMA, PARA SE *
+      *                      TER RESPONSAVEL POR CADA EXECUCAO.       *
+      ****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
