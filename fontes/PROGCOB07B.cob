@@ -0,0 +1,230 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           PROGCOB07B.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: PROCESSAR EM LOTE A TURMA INTEIRA DO STUDENT-GRADES,*
+      *           APLICANDO O MESMO CRITERIO DE APROVACAO DO          *
+      *           PROGCOB07, E IMPRIMIR UMA LINHA DE STATUS POR ALUNO.*
+      * HISTORICO DE ALTERACOES                                       *
+      * 2026-08-09 JR  PROGRAMA INICIAL.                              *
+      * 2026-08-09 JR  ACOMPANHA A MEDIA PONDERADA DE 3 NOTAS ADOTADA *
+      *                PELO PROGCOB07 (MESMOS PESOS).                 *
+      * 2026-08-09 JR  GRAVA NO ERROR-LOG QUALQUER FILE STATUS RUIM NA*
+      *                ABERTURA DO STUDENT-GRADES/GRADE-REPORT.       *
+      * 2026-08-09 JR  ALUNO NA FAIXA DE RECUPERACAO TAMBEM VAI PARA  *
+      *                O RECUPERACAO-LIST, PARA GERAR A CHAMADA DA    *
+      *                PROVA FINAL SEM TRANSCREVER O GRADE-REPORT.    *
+      * 2026-08-09 JR  MOSTRA OS TOTAIS DE CONTROLE (LIDOS/GRAVADOS/  *
+      *                REJEITADOS) ANTES DE ENCERRAR O LOTE.          *
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO STUDENT-GRADES SE *
+      *                O OPEN TIVER DADO CERTO, PARA NAO TENTAR LER   *
+      *                UM ARQUIVO QUE NEM ABRIU APOS GRAVAR O ERRO.   *
+      ****************************************************************
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES  ASSIGN TO "STUDENT-GRADES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STUDGRD.
+           SELECT GRADE-REPORT    ASSIGN TO "GRADE-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRDRPT.
+           SELECT RECUPERACAO-LIST ASSIGN TO "RECUPERACAO-LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECLIST.
+           SELECT ERROR-LOG       ASSIGN TO "ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ERRLOG.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  STUDENT-GRADES.
+           COPY STUDGRD.
+       FD  GRADE-REPORT.
+       01  GR-LINHA                 PICTURE X(60).
+       FD  RECUPERACAO-LIST.
+       01  RL-LINHA                 PICTURE X(60).
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+       WORKING-STORAGE       SECTION.
+       77  WRK-FS-STUDGRD           PIC X(02) VALUE SPACES.
+           88  FS-STUDGRD-OK             VALUE '00'.
+       77  WRK-FS-GRDRPT            PIC X(02) VALUE SPACES.
+       77  WRK-FS-RECLIST           PIC X(02) VALUE SPACES.
+       77  WRK-FS-ERRLOG            PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO              VALUE 'S'.
+      * PESOS DA MEDIA PONDERADA - DEVEM SOMAR 1,00 (MESMOS DO
+      * PROGCOB07).
+       77  WRK-PESO1                PIC 9V99  VALUE 0,30.
+       77  WRK-PESO2                PIC 9V99  VALUE 0,30.
+       77  WRK-PESO3                PIC 9V99  VALUE 0,40.
+       77  WRK-MEDIA-CALC           PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA                PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIAFN              PIC Z9    VALUE ZEROS.
+       77  WRK-NOTAFN1              PIC Z9    VALUE ZEROS.
+       77  WRK-NOTAFN2              PIC Z9    VALUE ZEROS.
+       77  WRK-NOTAFN3              PIC Z9    VALUE ZEROS.
+       77  WRK-STATUS-ALUNO         PIC X(12) VALUE SPACES.
+       77  WRK-QTD-LIDOS            PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-QTD-GRAVADOS         PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-QTD-REJEITADOS       PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-CONTROLEFN           PIC ZZZ.ZZ9 VALUE ZEROS.
+       PROCEDURE             DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-ALUNO UNTIL FIM-ARQUIVO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           PERFORM 9700-IMPRIMIR-TOTAIS-CONTROLE.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVOS - ABRE OS ARQUIVOS E LE O PRIMEIRO ALUNO. *
+      ****************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  STUDENT-GRADES
+                OUTPUT GRADE-REPORT
+                OUTPUT RECUPERACAO-LIST.
+           IF NOT FS-STUDGRD-OK
+               MOVE 'STUDENT-GRADES' TO EL-ARQUIVO
+               MOVE 'OPEN'           TO EL-OPERACAO
+               MOVE WRK-FS-STUDGRD   TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           IF WRK-FS-GRDRPT NOT = '00'
+               MOVE 'GRADE-REPORT'   TO EL-ARQUIVO
+               MOVE 'OPEN'           TO EL-OPERACAO
+               MOVE WRK-FS-GRDRPT    TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           IF WRK-FS-RECLIST NOT = '00'
+               MOVE 'RECUPERACAO-LIST' TO EL-ARQUIVO
+               MOVE 'OPEN'             TO EL-OPERACAO
+               MOVE WRK-FS-RECLIST     TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           IF FS-STUDGRD-OK
+               READ STUDENT-GRADES
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESSAR-ALUNO - CALCULA A MEDIA, CLASSIFICA E GRAVA O  *
+      *                        STATUS DO ALUNO NO RELATORIO.          *
+      ****************************************************************
+       2000-PROCESSAR-ALUNO.
+           ADD 1 TO WRK-QTD-LIDOS.
+           COMPUTE WRK-MEDIA-CALC = (SG-NOTA1 * WRK-PESO1)
+                                   + (SG-NOTA2 * WRK-PESO2)
+                                   + (SG-NOTA3 * WRK-PESO3).
+           MOVE    WRK-MEDIA-CALC TO WRK-MEDIA.
+
+           IF WRK-MEDIA < 2 THEN
+               MOVE 'REPROVADO'   TO WRK-STATUS-ALUNO
+           ELSE
+               IF WRK-MEDIA >= 6 THEN
+                   MOVE 'APROVADO'    TO WRK-STATUS-ALUNO
+               ELSE
+                   MOVE 'RECUPERACAO' TO WRK-STATUS-ALUNO
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO GR-LINHA.
+           STRING SG-MATRICULA   DELIMITED BY SIZE
+                  '  '           DELIMITED BY SIZE
+                  SG-NOME        DELIMITED BY SIZE
+                  '  '           DELIMITED BY SIZE
+                  WRK-STATUS-ALUNO DELIMITED BY SIZE
+               INTO GR-LINHA
+           END-STRING.
+           WRITE GR-LINHA.
+           ADD 1 TO WRK-QTD-GRAVADOS.
+
+           IF WRK-STATUS-ALUNO = 'RECUPERACAO'
+               PERFORM 2100-GRAVAR-RECUPERACAO
+           END-IF.
+
+           READ STUDENT-GRADES
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2100-GRAVAR-RECUPERACAO - ACRESCENTA O ALUNO AO RECUPERACAO-  *
+      *                           LIST PARA A CHAMADA DA PROVA FINAL. *
+      ****************************************************************
+       2100-GRAVAR-RECUPERACAO.
+           MOVE SG-NOTA1 TO WRK-NOTAFN1.
+           MOVE SG-NOTA2 TO WRK-NOTAFN2.
+           MOVE SG-NOTA3 TO WRK-NOTAFN3.
+           MOVE WRK-MEDIA TO WRK-MEDIAFN.
+           MOVE SPACES TO RL-LINHA.
+           STRING SG-MATRICULA   DELIMITED BY SIZE
+                  '  '           DELIMITED BY SIZE
+                  SG-NOME        DELIMITED BY SIZE
+                  '  NOTAS: '    DELIMITED BY SIZE
+                  WRK-NOTAFN1    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  WRK-NOTAFN2    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  WRK-NOTAFN3    DELIMITED BY SIZE
+                  '  MEDIA: '    DELIMITED BY SIZE
+                  WRK-MEDIAFN    DELIMITED BY SIZE
+               INTO RL-LINHA
+           END-STRING.
+           WRITE RL-LINHA.
+       2100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS DO LOTE.           *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE STUDENT-GRADES
+                 GRADE-REPORT
+                 RECUPERACAO-LIST.
+       9000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9700-IMPRIMIR-TOTAIS-CONTROLE - MOSTRA O TOTAL DE ALUNOS      *
+      *                       LIDOS DO STUDENT-GRADES, GRAVADOS NO    *
+      *                       GRADE-REPORT E REJEITADOS NESTE LOTE.   *
+      ****************************************************************
+       9700-IMPRIMIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE ========='.
+           MOVE WRK-QTD-LIDOS      TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS LIDOS:      ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-GRAVADOS   TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS GRAVADOS:   ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-REJEITADOS TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS REJEITADOS: ' WRK-CONTROLEFN.
+       9700-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9900-GRAVAR-ERRO - GRAVA UMA LINHA NO ERROR-LOG COM O         *
+      *                    PROGRAMA, O ARQUIVO, A OPERACAO E O FILE   *
+      *                    STATUS QUE VIERAM RUINS (EL-ARQUIVO/       *
+      *                    EL-OPERACAO/EL-STATUS JA MONTADOS PELO     *
+      *                    CHAMADOR).                                 *
+      ****************************************************************
+       9900-GRAVAR-ERRO.
+           MOVE 'PROGCOB07B' TO EL-PROGRAMA.
+           ACCEPT EL-DATA FROM DATE YYYYMMDD.
+           OPEN EXTEND ERROR-LOG.
+           WRITE EL-REGISTRO.
+           CLOSE ERROR-LOG.
+       9900-EXIT.
+           EXIT.
