@@ -0,0 +1,141 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           GPARPT.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: LER O HISTORICO ACUMULADO PELO PROGCOB08 NO        *
+      *           TRANSCRIPT-HIST E IMPRIMIR A MEDIA GERAL (GPA) DE  *
+      *           CADA ALUNO, CONSIDERANDO TODOS OS TERMOS LANCADOS. *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  PROGRAMA INICIAL.                              *
+      * 2026-08-09 JR  WRK-TAB-IDX REPOSICIONADO NO INICIO DA TABELA  *
+      *                ANTES DE CADA SEARCH, PARA NAO PARTIR DO PONTO *
+      *                ONDE A BUSCA OU INSERCAO ANTERIOR PAROU.       *
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO TRANSCRIPT-HIST   *
+      *                SE O OPEN TIVER DADO CERTO, PARA NAO TENTAR    *
+      *                LER UM ARQUIVO QUE NEM ABRIU.                  *
+      ****************************************************************
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-HIST ASSIGN TO "TRANSCRIPT-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANHIST.
+           SELECT GPA-REPORT       ASSIGN TO "GPA-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GPARPT.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  TRANSCRIPT-HIST.
+           COPY TRANHIST.
+       FD  GPA-REPORT.
+       01  GR-LINHA                 PICTURE X(60).
+       WORKING-STORAGE       SECTION.
+       77  WRK-FS-TRANHIST          PIC X(02) VALUE SPACES.
+           88  FS-TRANHIST-OK              VALUE '00'.
+       77  WRK-FS-GPARPT            PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO              VALUE 'S'.
+       77  WRK-QTD-ALUNOS           PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-IDX                  PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-ACHOU                PIC X(01) VALUE 'N'.
+           88  ALUNO-ACHADO             VALUE 'S'.
+       77  WRK-GPA                  PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-GPAFN                 PIC ZZ9,99  VALUE ZEROS.
+
+       01  WRK-TAB-ALUNOS.
+           05  WRK-TAB-ALUNO OCCURS 200 TIMES INDEXED BY WRK-TAB-IDX.
+               10  WRK-TAB-MATRICULA  PICTURE X(08).
+               10  WRK-TAB-SOMA-MEDIA PICTURE 9(06).
+               10  WRK-TAB-QTD-TERMOS PICTURE 9(04).
+       PROCEDURE             DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-ACUMULAR-ALUNO UNTIL FIM-ARQUIVO.
+           PERFORM 3000-IMPRIMIR-GPA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-ALUNOS.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVOS - ABRE OS ARQUIVOS E LE O PRIMEIRO        *
+      *                       REGISTRO DO HISTORICO.                 *
+      ****************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  TRANSCRIPT-HIST
+                OUTPUT GPA-REPORT.
+           IF FS-TRANHIST-OK
+               READ TRANSCRIPT-HIST
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-ACUMULAR-ALUNO - SOMA A MEDIA DO TERMO NA LINHA DO ALUNO *
+      *                       NA TABELA, CRIANDO A LINHA SE FOR A     *
+      *                       PRIMEIRA OCORRENCIA DAQUELE ALUNO.      *
+      ****************************************************************
+       2000-ACUMULAR-ALUNO.
+           MOVE 'N' TO WRK-ACHOU.
+           SET WRK-TAB-IDX TO 1.
+           SEARCH WRK-TAB-ALUNO
+               AT END
+                   CONTINUE
+               WHEN WRK-TAB-MATRICULA (WRK-TAB-IDX) = TH-MATRICULA
+                   MOVE 'S' TO WRK-ACHOU
+           END-SEARCH.
+
+           IF ALUNO-ACHADO THEN
+               ADD TH-MEDIA TO WRK-TAB-SOMA-MEDIA (WRK-TAB-IDX)
+               ADD 1        TO WRK-TAB-QTD-TERMOS (WRK-TAB-IDX)
+           ELSE
+               ADD 1 TO WRK-QTD-ALUNOS
+               SET WRK-TAB-IDX TO WRK-QTD-ALUNOS
+               MOVE TH-MATRICULA TO WRK-TAB-MATRICULA (WRK-TAB-IDX)
+               MOVE TH-MEDIA      TO WRK-TAB-SOMA-MEDIA (WRK-TAB-IDX)
+               MOVE 1             TO WRK-TAB-QTD-TERMOS (WRK-TAB-IDX)
+           END-IF.
+
+           READ TRANSCRIPT-HIST
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3000-IMPRIMIR-GPA - IMPRIME A MEDIA GERAL DE UM ALUNO DA      *
+      *                     TABELA.                                  *
+      ****************************************************************
+       3000-IMPRIMIR-GPA.
+           COMPUTE WRK-GPA = WRK-TAB-SOMA-MEDIA (WRK-IDX)
+                            / WRK-TAB-QTD-TERMOS (WRK-IDX).
+           MOVE WRK-GPA TO WRK-GPAFN.
+
+           MOVE SPACES TO GR-LINHA.
+           STRING WRK-TAB-MATRICULA (WRK-IDX) DELIMITED BY SIZE
+                  '  GPA: '                    DELIMITED BY SIZE
+                  WRK-GPAFN                    DELIMITED BY SIZE
+               INTO GR-LINHA
+           END-STRING.
+           WRITE GR-LINHA.
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS.                   *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE TRANSCRIPT-HIST
+                 GPA-REPORT.
+       9000-EXIT.
+           EXIT.
