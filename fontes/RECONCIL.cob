@@ -0,0 +1,151 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           RECONCIL.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: CONFERIR O SALES-TRANS DO DIA (PROGVENDAS) CONTRA O *
+      *           CADASTRO-CLIENTE (PROGCPF), APONTANDO TODA VENDA    *
+      *           FEITA PARA UM CPF QUE NAO ESTA CADASTRADO.          *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  PROGRAMA INICIAL.                              *
+      * 2026-08-09 JR  WRK-TAB-IDX REPOSICIONADO NO INICIO DA TABELA  *
+      *                ANTES DE CADA SEARCH, PARA NAO PARTIR DO PONTO *
+      *                ONDE A BUSCA OU INSERCAO ANTERIOR PAROU.       *
+      ****************************************************************
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS      ASSIGN TO "SALESTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESTR.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-CPF
+               FILE STATUS IS WRK-FS-CADCLI.
+           SELECT RECONCILE-EXCEPT ASSIGN TO "RECONCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECEXC.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  SALES-TRANS.
+           COPY SALESTR.
+       FD  CADASTRO-CLIENTE.
+           COPY CLICAD.
+       FD  RECONCILE-EXCEPT.
+       01  RC-LINHA                 PICTURE X(60).
+       WORKING-STORAGE       SECTION.
+       77  WRK-FS-SALESTR           PIC X(02) VALUE SPACES.
+       77  WRK-FS-CADCLI            PIC X(02) VALUE SPACES.
+           88  FS-CADCLI-OK             VALUE '00'.
+       77  WRK-FS-RECEXC            PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO              VALUE 'S'.
+       77  WRK-ACHOU                PIC X(01) VALUE 'N'.
+           88  CPF-JA-APONTADO          VALUE 'S'.
+       77  WRK-QTD-VENDAS           PIC 9(08) COMP VALUE ZEROS.
+       77  WRK-QTD-FALTANTES        PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-CPF-MASK             PICTURE ZZZ.ZZZ.ZZ9/99.
+
+       01  WRK-TAB-FALTANTES.
+           05  WRK-TAB-CPF OCCURS 500 TIMES INDEXED BY WRK-TAB-IDX
+                           PICTURE 9(11).
+       PROCEDURE             DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-CONFERIR-VENDA UNTIL FIM-ARQUIVO.
+           PERFORM 3000-IMPRIMIR-RESUMO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVOS - ABRE OS ARQUIVOS E LE A PRIMEIRA VENDA. *
+      ****************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  SALES-TRANS
+                        CADASTRO-CLIENTE
+                OUTPUT  RECONCILE-EXCEPT.
+           READ SALES-TRANS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-CONFERIR-VENDA - CONSULTA O CADASTRO-CLIENTE PELO CPF DA *
+      *                       VENDA CORRENTE, APONTANDO A EXCECAO     *
+      *                       QUANDO O CPF NAO ESTIVER CADASTRADO.    *
+      ****************************************************************
+       2000-CONFERIR-VENDA.
+           ADD 1 TO WRK-QTD-VENDAS.
+           MOVE ST-CPF-CLIENTE TO CLI-CPF.
+           READ CADASTRO-CLIENTE
+               INVALID KEY
+                   PERFORM 2100-REGISTRAR-FALTANTE
+           END-READ.
+
+           READ SALES-TRANS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2100-REGISTRAR-FALTANTE - GRAVA A LINHA DE EXCECAO NA PRIMEIRA*
+      *                           VEZ QUE UM CPF NAO CADASTRADO       *
+      *                           APARECE NO SALES-TRANS.             *
+      ****************************************************************
+       2100-REGISTRAR-FALTANTE.
+           MOVE 'N' TO WRK-ACHOU.
+           SET WRK-TAB-IDX TO 1.
+           SEARCH WRK-TAB-CPF
+               AT END
+                   CONTINUE
+               WHEN WRK-TAB-CPF (WRK-TAB-IDX) = ST-CPF-CLIENTE
+                   MOVE 'S' TO WRK-ACHOU
+           END-SEARCH.
+
+           IF NOT CPF-JA-APONTADO
+               ADD 1 TO WRK-QTD-FALTANTES
+               SET WRK-TAB-IDX TO WRK-QTD-FALTANTES
+               MOVE ST-CPF-CLIENTE TO WRK-TAB-CPF (WRK-TAB-IDX)
+
+               MOVE ST-CPF-CLIENTE TO WRK-CPF-MASK
+               MOVE SPACES TO RC-LINHA
+               STRING 'VENDEDOR ' DELIMITED BY SIZE
+                      ST-COD-VENDEDOR DELIMITED BY SIZE
+                      ' - CPF NAO CADASTRADO: ' DELIMITED BY SIZE
+                      WRK-CPF-MASK     DELIMITED BY SIZE
+                   INTO RC-LINHA
+               END-STRING
+               WRITE RC-LINHA
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3000-IMPRIMIR-RESUMO - EXIBE O TOTAL DE VENDAS CONFERIDAS E O *
+      *                        TOTAL DE CPF NAO CADASTRADOS.          *
+      ****************************************************************
+       3000-IMPRIMIR-RESUMO.
+           DISPLAY '========================================='.
+           DISPLAY 'VENDAS CONFERIDAS: '    WRK-QTD-VENDAS.
+           DISPLAY 'CLIENTES NAO CADASTRADOS: ' WRK-QTD-FALTANTES.
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS.                   *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE SALES-TRANS
+                 CADASTRO-CLIENTE
+                 RECONCILE-EXCEPT.
+       9000-EXIT.
+           EXIT.
