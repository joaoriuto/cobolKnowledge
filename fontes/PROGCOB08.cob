@@ -1,34 +1,153 @@
        IDENTIFICATION           DIVISION.
        PROGRAM-ID.              PROGCOB08.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: RECEBER 02 NOTAS, MEDIA E CLASSIFICAR O ALUNO       *
+      *           USANDO EVALUATE.                                   *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  AS FAIXAS DE APROVACAO/RECUPERACAO DEIXAM DE   *
+      *                SER FIXAS E PASSAM A VIR DO GRADE-THRESHOLDS.  *
+      * 2026-08-09 JR  ALUNO NA FAIXA DE RECUPERACAO SO TEM DIREITO A *
+      *                ELA SE ATINGIR A FREQUENCIA MINIMA; ABAIXO     *
+      *                DISSO E REPROVADO POR FALTAS.                  *
+      * 2026-08-09 JR  GRAVA O RESULTADO DO ALUNO NO TRANSCRIPT-HIST  *
+      *                PARA ACUMULAR O HISTORICO ENTRE TERMOS.        *
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER       *
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR *
+      *                A SESSAO INTEIRA.                              *
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE        *
+      *                INICIAR A CLASSIFICACAO DO ALUNO.               *
+      * 2026-08-09 JR  MEDIA ZERO PASSA A SER CLASSIFICADA COMO        *
+      *                AUSENTE, EM VEZ DE CAIR EM REPROVADO.           *
+      * 2026-08-09 JR  TESTE DE MEDIA ZERO MOVIDO PARA ANTES DO TESTE  *
+      *                DE FAIXA DE RECUPERACAO, PARA NAO DEPENDER DA   *
+      *                FAIXA MINIMA VINDA DO GRADE-THRESHOLDS NUNCA    *
+      *                SER CONFIGURADA COMO ZERO.                     *
+      ****************************************************************
        ENVIRONMENT              DIVISION.
        CONFIGURATION            SECTION.
       * SPECIAL-NAMES.
       *     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-THRESHOLDS ASSIGN TO "GRADE-THRESHOLDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRTHRESH.
+           SELECT TRANSCRIPT-HIST  ASSIGN TO "TRANSCRIPT-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANHIST.
        DATA                     DIVISION.
-           WORKING-STORAGE      SECTION.
+       FILE                     SECTION.
+       FD  GRADE-THRESHOLDS.
+           COPY GRTHRESH.
+       FD  TRANSCRIPT-HIST.
+           COPY TRANHIST.
+       WORKING-STORAGE      SECTION.
+       77  WRK-FS-GRTHRESH   PIC  X(02) VALUE SPACES.
+           88  FS-GRTHRESH-OK     VALUE '00'.
+       77  WRK-FS-TRANHIST   PIC  X(02) VALUE SPACES.
+       77  WRK-LIMITE-RECUP  PIC  9(02) VALUE 02.
+       77  WRK-LIMITE-APROV  PIC  9(02) VALUE 06.
+       77  WRK-MEDIA-BONUS   PIC  9(02) VALUE 10.
+       77  WRK-FREQ-MINIMA   PIC  9(03) VALUE 075.
+       77  WRK-MATRICULA     PIC  X(08) VALUE SPACES.
+       77  WRK-TERMO         PIC  X(06) VALUE SPACES.
        77  WRK-NOTA1 PIC  9(02) VALUE ZEROS.
        77  WRK-NOTA2 PIC  9(02) VALUE ZEROS.
+       77  WRK-FREQUENCIA    PIC  9(03) VALUE ZEROS.
        77  WRK-MEDIA PIC  9(03) VALUE ZEROS.
        77  WRK-MASK  PIC  Z99   VALUE ZEROS.
+       77  WRK-STATUS-FINAL  PIC  X(20) VALUE SPACES.
+       77  WRK-OPERADOR-ID   PIC  X(08) VALUE SPACES.
        PROCEDURE                DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
+           PERFORM 1000-CARREGAR-LIMITES.
+
+           ACCEPT     WRK-MATRICULA  FROM CONSOLE.
+           ACCEPT     WRK-TERMO      FROM CONSOLE.
            ACCEPT     WRK-NOTA1 FROM CONSOLE.
            ACCEPT     WRK-NOTA2 FROM CONSOLE.
+           ACCEPT     WRK-FREQUENCIA FROM CONSOLE.
 
            COMPUTE    WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
            MOVE       WRK-MEDIA TO WRK-MASK.
            DISPLAY    'MEDIA: '    WRK-MASK
            END-DISPLAY.
 
-           EVALUATE WRK-MEDIA
-             WHEN 10
-                  DISPLAY 'APROVADO COM BONUS'
-             WHEN 6 THRU 9
-                  DISPLAY 'APROVADO'
-             WHEN 2 THRU 5
-                  DISPLAY 'RECUPERACAO'
+           EVALUATE TRUE
+             WHEN WRK-MEDIA = WRK-MEDIA-BONUS
+                  MOVE 'APROVADO COM BONUS' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA >= WRK-LIMITE-APROV
+                  MOVE 'APROVADO' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA = 0
+                  MOVE 'AUSENTE' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA >= WRK-LIMITE-RECUP
+                  IF WRK-FREQUENCIA >= WRK-FREQ-MINIMA THEN
+                      MOVE 'RECUPERACAO' TO WRK-STATUS-FINAL
+                  ELSE
+                      MOVE 'REPROVADO POR FALTAS' TO WRK-STATUS-FINAL
+                  END-IF
              WHEN OTHER
-                  DISPLAY 'REPROVADO'
+                  MOVE 'REPROVADO' TO WRK-STATUS-FINAL
            END-EVALUATE.
 
-       STOP RUN.
+           DISPLAY WRK-STATUS-FINAL.
+           PERFORM 2000-GRAVAR-TRANSCRICAO.
+
+           GOBACK.
+
+      ****************************************************************
+      * 1000-CARREGAR-LIMITES - LE A FAIXA DE APROVACAO DO DIA NO     *
+      *                         GRADE-THRESHOLDS; SE O ARQUIVO NAO    *
+      *                         EXISTIR, MANTEM OS VALORES PADRAO.    *
+      ****************************************************************
+       1000-CARREGAR-LIMITES.
+           OPEN INPUT GRADE-THRESHOLDS.
+           IF FS-GRTHRESH-OK THEN
+               READ GRADE-THRESHOLDS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GT-LIMITE-RECUPERACAO TO WRK-LIMITE-RECUP
+                       MOVE GT-LIMITE-APROVADO    TO WRK-LIMITE-APROV
+                       MOVE GT-MEDIA-BONUS        TO WRK-MEDIA-BONUS
+                       MOVE GT-FREQ-MINIMA        TO WRK-FREQ-MINIMA
+               END-READ
+               CLOSE GRADE-THRESHOLDS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-GRAVAR-TRANSCRICAO - ACRESCENTA O RESULTADO DO ALUNO AO  *
+      *                           HISTORICO ENTRE TERMOS.             *
+      ****************************************************************
+       2000-GRAVAR-TRANSCRICAO.
+           OPEN EXTEND TRANSCRIPT-HIST.
+           MOVE WRK-MATRICULA  TO TH-MATRICULA.
+           MOVE WRK-TERMO      TO TH-TERMO.
+           MOVE WRK-MEDIA      TO TH-MEDIA.
+           MOVE WRK-STATUS-FINAL TO TH-STATUS.
+           WRITE TH-REGISTRO.
+           CLOSE TRANSCRIPT-HIST.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR - CAPTURA E CONFERE O ID DO OPERADOR*
+      *                      ANTES DE DAR INICIO AO PROGRAMA, PARA SE *
+      *                      TER RESPONSAVEL POR CADA EXECUCAO.       *
+      ****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
