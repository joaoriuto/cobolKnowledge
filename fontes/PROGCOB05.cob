@@ -4,16 +4,49 @@
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR: JOAO RIUTO
       * OBJETIVO: REALIZAR OPERACAO ARITMETICA
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  A DIVISAO PASSA A TRATAR WRK-NUM2 = ZERO COM
+      *                ON SIZE ERROR, EM VEZ DE ABORTAR O PROGRAMA.
+      * 2026-08-09 JR  GRAVA CADA CALCULO NO CALC-AUDIT PARA TRILHA DE
+      *                AUDITORIA.
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR
+      *                A SESSAO INTEIRA.
+      * 2026-08-09 JR  WRK-RESUL PASSA A SER COMP-3 (ACUMULADOR
+      *                INTERNO, NAO DIGITADO) PARA ARITMETICA MAIS
+      *                BARATA EM VOLUME DE LOTE.
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE INICIAR
+      *                OS CALCULOS, PARA TER RESPONSAVEL PELA AUDITORIA.
+      * 2026-08-09 JR  GUARDA CADA OPERACAO EM TABELA NA MEMORIA E
+      *                MOSTRA UM RESUMO DELAS ANTES DE ENCERRAR.
       *************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT ASSIGN TO "CALC-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALCAUD.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT.
+           COPY CALCAUD.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-CALCAUD  PIC X(02) VALUE SPACES.
        77 WRK-NUM1     PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2     PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL    PIC 9(04) VALUE ZEROS.
+       77 WRK-RESUL    PIC 9(04) COMP-3 VALUE ZEROS.
        77 WRK-RESULF   PIC ZZ99  VALUE ZEROS.
+       77 WRK-OPERADOR-ID PIC X(08) VALUE SPACES.
+       01  WRK-TAB-HISTORICO.
+           05  WRK-HIST-ITEM OCCURS 5 TIMES INDEXED BY WRK-HIST-IDX.
+               10  WRK-HIST-OPERACAO  PIC X(15).
+               10  WRK-HIST-DETALHE   PIC X(40).
+       77  WRK-QTD-HIST        PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
+           OPEN EXTEND CALC-AUDIT.
+
            ACCEPT    WRK-NUM1 FROM CONSOLE.
            ACCEPT    WRK-NUM2 FROM CONSOLE.
 
@@ -23,6 +56,10 @@
            DISPLAY '========================================='
            DISPLAY   WRK-NUM1 ' + ' WRK-NUM2 ' : '  WRK-RESULF
            END-DISPLAY.
+           MOVE 'SOMA' TO CA-OPERACAO.
+           STRING WRK-NUM1 ' + ' WRK-NUM2 ' = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
 
       *********************** SUBTRACAO ************************
            SUBTRACT  WRK-NUM1  FROM WRK-NUM2 GIVING WRK-RESUL.
@@ -30,13 +67,31 @@
            DISPLAY '========================================='
            DISPLAY   WRK-NUM1 ' - ' WRK-NUM2 ' : '  WRK-RESULF
            END-DISPLAY.
+           MOVE 'SUBTRACAO' TO CA-OPERACAO.
+           STRING WRK-NUM1 ' - ' WRK-NUM2 ' = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
 
       *********************** DIVISAO **************************
-           DIVIDE    WRK-NUM1  BY WRK-NUM2 GIVING   WRK-RESUL.
-           MOVE      WRK-RESUL TO WRK-RESULF.
            DISPLAY '========================================='
-           DISPLAY   WRK-NUM1 ' / ' WRK-NUM2 ' : '  WRK-RESULF
-           END-DISPLAY.
+           DIVIDE    WRK-NUM1  BY WRK-NUM2 GIVING   WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY WRK-NUM1 ' / ' WRK-NUM2
+                           ' : DIVISAO POR ZERO'
+                   MOVE 'DIVISAO' TO CA-OPERACAO
+                   STRING WRK-NUM1 ' / ' WRK-NUM2
+                          ' = DIVISAO POR ZERO'
+                       DELIMITED BY SIZE INTO CA-DETALHE
+                   PERFORM 9000-GRAVAR-AUDITORIA
+               NOT ON SIZE ERROR
+                   MOVE      WRK-RESUL TO WRK-RESULF
+                   DISPLAY   WRK-NUM1 ' / ' WRK-NUM2 ' : '
+                             WRK-RESULF
+                   MOVE 'DIVISAO' TO CA-OPERACAO
+                   STRING WRK-NUM1 ' / ' WRK-NUM2 ' = ' WRK-RESULF
+                       DELIMITED BY SIZE INTO CA-DETALHE
+                   PERFORM 9000-GRAVAR-AUDITORIA
+           END-DIVIDE.
 
       *********************** MULTIPLICACAO ********************
            MULTIPLY  WRK-NUM1  BY WRK-NUM2 GIVING   WRK-RESUL.
@@ -44,6 +99,10 @@
            DISPLAY '========================================='
            DISPLAY   WRK-NUM1 ' * ' WRK-NUM2 ' : '  WRK-RESULF
            END-DISPLAY.
+           MOVE 'MULTIPLICACAO' TO CA-OPERACAO.
+           STRING WRK-NUM1 ' * ' WRK-NUM2 ' = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
 
       *********************** COMPUTE **************************
            COMPUTE   WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
@@ -51,4 +110,69 @@
            DISPLAY '=========================================='
            DISPLAY   'MEDIA '     WRK-RESULF
            END-DISPLAY.
-           STOP RUN.
+           MOVE 'MEDIA' TO CA-OPERACAO.
+           STRING 'MEDIA DE ' WRK-NUM1 ' E ' WRK-NUM2 ' = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+
+           CLOSE CALC-AUDIT.
+           PERFORM 9500-EXIBIR-HISTORICO.
+           GOBACK.
+
+      ****************************************************************
+      * 9000-GRAVAR-AUDITORIA - GRAVA UM REGISTRO NO CALC-AUDIT COM A *
+      *                         OPERACAO E O DETALHE JA MONTADOS.     *
+      ****************************************************************
+       9000-GRAVAR-AUDITORIA.
+           MOVE 'PROGCOB05' TO CA-PROGRAMA.
+           WRITE CA-REGISTRO.
+           PERFORM 9010-GUARDAR-HISTORICO.
+       9000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9010-GUARDAR-HISTORICO - ACRESCENTA A OPERACAO RECEM-GRAVADA  *
+      *                          NA TABELA DE HISTORICO EM MEMORIA.   *
+      ****************************************************************
+       9010-GUARDAR-HISTORICO.
+           ADD 1 TO WRK-QTD-HIST.
+           MOVE CA-OPERACAO TO WRK-HIST-OPERACAO (WRK-QTD-HIST).
+           MOVE CA-DETALHE  TO WRK-HIST-DETALHE  (WRK-QTD-HIST).
+       9010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9500-EXIBIR-HISTORICO - MOSTRA O RESUMO DAS OPERACOES DA      *
+      *                         SESSAO ANTES DE ENCERRAR O PROGRAMA.  *
+      ****************************************************************
+       9500-EXIBIR-HISTORICO.
+           DISPLAY '========= RESUMO DA SESSAO ==========='.
+           SET WRK-HIST-IDX TO 1.
+           PERFORM 9510-EXIBIR-ITEM-HISTORICO
+               VARYING WRK-HIST-IDX FROM 1 BY 1
+               UNTIL WRK-HIST-IDX > WRK-QTD-HIST.
+       9500-EXIT.
+           EXIT.
+
+       9510-EXIBIR-ITEM-HISTORICO.
+           DISPLAY WRK-HIST-OPERACAO (WRK-HIST-IDX) ': '
+                   WRK-HIST-DETALHE (WRK-HIST-IDX).
+       9510-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR - CAPTURA E CONFERE O ID DO OPERADOR*
+      *                      ANTES DE DAR INICIO AO PROGRAMA, PARA SE *
+      *                      TER RESPONSAVEL POR CADA EXECUCAO.       *
+      ****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
