@@ -5,6 +5,14 @@
       * AUTHOR: JOAO RIUTO                                           *
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR                 *
       *           USAR COMANDOS IF / ELSE                            *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  ACRESCENTA A 3A NOTA (TRABALHO) COM PESOS      *
+      *                CONFIGURAVEIS NO CALCULO DA MEDIA FINAL.       *
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER       *
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR *
+      *                A SESSAO INTEIRA.                              *
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE        *
+      *                INICIAR O CALCULO DA MEDIA.                     *
       ****************************************************************
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -14,14 +22,26 @@
        WORKING-STORAGE       SECTION.
        77  WRK-NOTA1         PIC 9(02)  VALUE ZEROS.
        77  WRK-NOTA2         PIC 9(02)  VALUE ZEROS.
+       77  WRK-NOTA3         PIC 9(02)  VALUE ZEROS.
+      * PESOS DA MEDIA PONDERADA - DEVEM SOMAR 1,00.
+       77  WRK-PESO1         PIC 9V99   VALUE 0,30.
+       77  WRK-PESO2         PIC 9V99   VALUE 0,30.
+       77  WRK-PESO3         PIC 9V99   VALUE 0,40.
+       77  WRK-MEDIA-CALC    PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA         PIC 9(02)  VALUE ZEROS.
        77  WRK-MEDIAFN       PIC Z9     VALUE ZEROS.
+       77  WRK-OPERADOR-ID   PIC X(08) VALUE SPACES.
        PROCEDURE             DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
            ACCEPT   WRK-NOTA1  FROM CONSOLE.
            ACCEPT   WRK-NOTA2  FROM CONSOLE.
+           ACCEPT   WRK-NOTA3  FROM CONSOLE.
 
-           COMPUTE  WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           COMPUTE  WRK-MEDIA-CALC = (WRK-NOTA1 * WRK-PESO1)
+                                    + (WRK-NOTA2 * WRK-PESO2)
+                                    + (WRK-NOTA3 * WRK-PESO3).
+           MOVE     WRK-MEDIA-CALC TO WRK-MEDIA.
 
            IF   WRK-MEDIA <  2 THEN
                  DISPLAY   'STATUS: REPROVADO!'
@@ -36,6 +56,24 @@
            MOVE WRK-MEDIA TO WRK-MEDIAFN.
                DISPLAY   'PRIMEIRA NOTA:  '  WRK-NOTA1
                DISPLAY   'SEGUNDA  NOTA:  '  WRK-NOTA2
+               DISPLAY   'TERCEIRA NOTA:  '  WRK-NOTA3
                DISPLAY   'MEDIA FINAL:    '  WRK-MEDIAFN
            END-DISPLAY.
-       STOP RUN.
+           GOBACK.
+
+      ****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR - CAPTURA E CONFERE O ID DO OPERADOR*
+      *                      ANTES DE DAR INICIO AO PROGRAMA, PARA SE *
+      *                      TER RESPONSAVEL POR CADA EXECUCAO.       *
+      ****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
