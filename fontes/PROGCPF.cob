@@ -4,26 +4,385 @@
       * AREA DE COMENTARIOS -> REMARKS
       * AUTHOR: JOAO RIUTO
       * OBJETIVO: CAPTURAR E FORMATAR UM CPF
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  VALIDA OS DIGITOS VERIFICADORES DO CPF (MOD 11)
+      *                ANTES DE ACEITAR O NUMERO INFORMADO.
+      * 2026-08-09 JR  GRAVA O CLIENTE ACEITO NO MESTRE CADASTRO-
+      *                CLIENTE (CHAVE CPF) EM VEZ DE SO EXIBIR NA TELA.
+      * 2026-08-09 JR  RECUSA CPF JA EXISTENTE NO CADASTRO-CLIENTE.
+      * 2026-08-09 JR  AMPLIA O NOME PARA X(40) (ANTES TRUNCAVA EM 7
+      *                POSICOES) E PASSA A CAPTURAR ENDERECO E TELEFONE.
+      * 2026-08-09 JR  GRAVA NO ERROR-LOG QUALQUER FILE STATUS RUIM NA
+      *                ABERTURA/GRAVACAO DO CADASTRO-CLIENTE.
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR
+      *                A SESSAO INTEIRA.
+      * 2026-08-09 JR  WRK-SOMA (ACUMULADOR INTERNO DO CALCULO DO
+      *                DIGITO VERIFICADOR) PASSA A SER COMP-3.
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE INICIAR
+      *                O CADASTRO, PARA TER RESPONSAVEL PELO REGISTRO.
+      * 2026-08-09 JR  GERA UM RELATORIO IMPRESSO (CPF-REPORT), COM
+      *                CABECALHO, DATA E A LINHA DO CLIENTE ATENDIDO,
+      *                ALEM DA DISPLAY NO CONSOLE.
+      * 2026-08-09 JR  BUSCA LOGRADOURO/CIDADE/ESTADO NO CEP-TABLE A
+      *                PARTIR DO CEP INFORMADO, SO PEDINDO O ENDERECO
+      *                DIGITADO QUANDO O CEP NAO ESTIVER CADASTRADO.
+      * 2026-08-09 JR  MOSTRA OS TOTAIS DE CONTROLE (LIDOS/GRAVADOS/
+      *                REJEITADOS) ANTES DE ENCERRAR O ATENDIMENTO.
+      * 2026-08-09 JR  SO TENTA LER/GRAVAR O CADASTRO-CLIENTE SE O OPEN
+      *                TIVER DADO CERTO, PARA NAO TENTAR LER UM ARQUIVO
+      *                QUE NEM ABRIU APOS GRAVAR O ERRO.
       ***************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               FILE STATUS IS WRK-FS-CADCLI.
+
+           SELECT ERROR-LOG ASSIGN TO "ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ERRLOG.
+
+           SELECT CPF-REPORT ASSIGN TO "CPF-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPFRPT.
+
+           SELECT CEP-TABLE ASSIGN TO "CEP-TABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CEPTAB.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-CLIENTE.
+           COPY CLICAD.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       FD  CPF-REPORT.
+       01  CR-LINHA            PICTURE X(60).
+
+       FD  CEP-TABLE.
+           COPY CEPTAB.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PICTURE A(07) VALUE SPACES.
-       77 WRK-CPF      PICTURE 9(11) VALUE ZEROS.
-       77 WRK-CPF-MASK PICTURE ZZZ.ZZZ.ZZ9/99.
+       77 WRK-FS-ERRLOG    PICTURE X(02) VALUE ZEROS.
+       77 WRK-FS-CPFRPT    PICTURE X(02) VALUE ZEROS.
+       77 WRK-FS-CEPTAB    PICTURE X(02) VALUE ZEROS.
+       77 WRK-DATA-HOJE    PICTURE 9(08) VALUE ZEROS.
+       77 WRK-NOME         PICTURE A(40) VALUE SPACES.
+       77 WRK-LOGRADOURO   PICTURE X(40) VALUE SPACES.
+       77 WRK-CIDADE       PICTURE X(20) VALUE SPACES.
+       77 WRK-ESTADO       PICTURE X(02) VALUE SPACES.
+       77 WRK-CEP          PICTURE 9(08) VALUE ZEROS.
+       77 WRK-TELEFONE     PICTURE X(15) VALUE SPACES.
+       77 WRK-FS-CADCLI    PICTURE X(02) VALUE ZEROS.
+           88 FS-CADCLI-OK           VALUE '00'.
+           88 FS-CADCLI-NAO-EXISTE   VALUE '35'.
+
+       01 WRK-CPF-GRUPO.
+           05 WRK-CPF        PICTURE 9(11) VALUE ZEROS.
+           05 WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+               10 WRK-CPF-DIG PICTURE 9 OCCURS 11 TIMES.
+
+       77 WRK-CPF-MASK   PICTURE ZZZ.ZZZ.ZZ9/99.
+
+       77 WRK-CPF-VALIDO PICTURE X(01) VALUE 'N'.
+           88 CPF-OK               VALUE 'S'.
+           88 CPF-NAO-OK           VALUE 'N'.
+       77 WRK-SOMA       PICTURE 9(04) COMP-3 VALUE ZEROS.
+       77 WRK-PESO       PICTURE 9(02) VALUE ZEROS.
+       77 WRK-RESTO      PICTURE 9(02) VALUE ZEROS.
+       77 WRK-DV1        PICTURE 9(01) VALUE ZEROS.
+       77 WRK-DV2        PICTURE 9(01) VALUE ZEROS.
+       77 WRK-IDX        PICTURE 9(02) VALUE ZEROS.
+       77 WRK-OPERADOR-ID PICTURE X(08) VALUE SPACES.
+       77 WRK-QTD-LIDOS    PICTURE 9(04) VALUE ZEROS.
+       77 WRK-QTD-GRAVADOS PICTURE 9(04) VALUE ZEROS.
+       77 WRK-QTD-REJEITADOS PICTURE 9(04) VALUE ZEROS.
+
+       01  WRK-TAB-CEP.
+           05  WRK-TAB-CEP-ITEM OCCURS 50 TIMES INDEXED BY WRK-CEP-IDX.
+               10  WRK-TAB-CEP-NUM       PICTURE 9(08).
+               10  WRK-TAB-CEP-LOGR      PICTURE X(40).
+               10  WRK-TAB-CEP-CIDADE    PICTURE X(20).
+               10  WRK-TAB-CEP-ESTADO    PICTURE X(02).
+       77  WRK-QTD-CEPS        PICTURE 9(02) VALUE ZEROS.
+       77  WRK-FIM-CEPTAB      PICTURE X(01) VALUE 'N'.
+           88  FIM-CEPTAB            VALUE 'S'.
+       77  WRK-CEP-ACHADO       PICTURE X(01) VALUE 'N'.
+           88  CEP-ACHADO            VALUE 'S'.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-CPF  FROM CONSOLE.
+       MAIN-PROCEDURE.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
+           PERFORM 1500-CARREGAR-CEPS.
+           ADD 1 TO WRK-QTD-LIDOS.
+           ACCEPT WRK-NOME       FROM CONSOLE.
+           PERFORM 1000-ACEITAR-CPF UNTIL CPF-OK.
+           ACCEPT WRK-CEP        FROM CONSOLE.
+           PERFORM 1600-BUSCAR-CEP.
+           IF NOT CEP-ACHADO
+               ACCEPT WRK-LOGRADOURO FROM CONSOLE
+               ACCEPT WRK-CIDADE     FROM CONSOLE
+               ACCEPT WRK-ESTADO     FROM CONSOLE
+           END-IF.
+           ACCEPT WRK-TELEFONE   FROM CONSOLE.
       ****************************************
       * MOSTRAR DADOS
       ****************************************
-       MOVE WRK-CPF TO WRK-CPF-MASK.
+           MOVE WRK-CPF TO WRK-CPF-MASK.
            DISPLAY
            "SEJA BEM VINDO, " WRK-NOME
            "CPF: " WRK-CPF-MASK
            END-DISPLAY.
-           STOP RUN.
+           PERFORM 3000-GRAVAR-CLIENTE.
+           PERFORM 3200-IMPRIMIR-RELATORIO.
+           PERFORM 9700-IMPRIMIR-TOTAIS-CONTROLE.
+           GOBACK.
+
+      *****************************************************************
+      * 1500-CARREGAR-CEPS
+      * CARREGA O CEP-TABLE EM MEMORIA PARA A BUSCA DO ENDERECO PELO
+      * CEP INFORMADO.
+      *****************************************************************
+       1500-CARREGAR-CEPS.
+           OPEN INPUT CEP-TABLE.
+           READ CEP-TABLE
+               AT END SET FIM-CEPTAB TO TRUE
+           END-READ.
+           PERFORM 1510-GUARDAR-CEP UNTIL FIM-CEPTAB.
+           CLOSE CEP-TABLE.
+       1500-EXIT.
+           EXIT.
+
+       1510-GUARDAR-CEP.
+           ADD 1 TO WRK-QTD-CEPS.
+           MOVE CT-CEP         TO WRK-TAB-CEP-NUM    (WRK-QTD-CEPS).
+           MOVE CT-LOGRADOURO  TO WRK-TAB-CEP-LOGR   (WRK-QTD-CEPS).
+           MOVE CT-CIDADE      TO WRK-TAB-CEP-CIDADE (WRK-QTD-CEPS).
+           MOVE CT-ESTADO      TO WRK-TAB-CEP-ESTADO (WRK-QTD-CEPS).
+           READ CEP-TABLE
+               AT END SET FIM-CEPTAB TO TRUE
+           END-READ.
+       1510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1600-BUSCAR-CEP
+      * PROCURA O CEP INFORMADO NA TABELA CARREGADA E, SE ACHADO,
+      * PRE-PREENCHE LOGRADOURO/CIDADE/ESTADO A PARTIR DELA.
+      *****************************************************************
+       1600-BUSCAR-CEP.
+           MOVE 'N' TO WRK-CEP-ACHADO.
+           SET WRK-CEP-IDX TO 1.
+           SEARCH WRK-TAB-CEP-ITEM
+               AT END
+                   DISPLAY "CEP NAO ENCONTRADO - INFORME O ENDERECO"
+               WHEN WRK-TAB-CEP-NUM (WRK-CEP-IDX) = WRK-CEP
+                   MOVE 'S' TO WRK-CEP-ACHADO
+                   MOVE WRK-TAB-CEP-LOGR   (WRK-CEP-IDX) TO
+                        WRK-LOGRADOURO
+                   MOVE WRK-TAB-CEP-CIDADE (WRK-CEP-IDX) TO
+                        WRK-CIDADE
+                   MOVE WRK-TAB-CEP-ESTADO (WRK-CEP-IDX) TO
+                        WRK-ESTADO
+                   DISPLAY "ENDERECO LOCALIZADO PELO CEP: "
+                           WRK-LOGRADOURO
+           END-SEARCH.
+       1600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-GRAVAR-CLIENTE
+      * GRAVA O CLIENTE ACEITO NO MESTRE CADASTRO-CLIENTE, CRIANDO O
+      * ARQUIVO NO PRIMEIRO USO QUANDO ELE AINDA NAO EXISTIR.
+      *****************************************************************
+       3000-GRAVAR-CLIENTE.
+           OPEN I-O CADASTRO-CLIENTE.
+           IF FS-CADCLI-NAO-EXISTE
+               OPEN OUTPUT CADASTRO-CLIENTE
+               CLOSE CADASTRO-CLIENTE
+               OPEN I-O CADASTRO-CLIENTE
+           END-IF.
+           IF NOT FS-CADCLI-OK AND NOT FS-CADCLI-NAO-EXISTE
+               MOVE 'CADCLI'  TO EL-ARQUIVO
+               MOVE 'OPEN'    TO EL-OPERACAO
+               MOVE WRK-FS-CADCLI TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+
+           IF FS-CADCLI-OK
+               MOVE WRK-CPF TO CLI-CPF
+               READ CADASTRO-CLIENTE
+                   INVALID KEY
+                       PERFORM 3100-INCLUIR-CLIENTE
+                   NOT INVALID KEY
+                       DISPLAY "CPF JA CADASTRADO"
+                       ADD 1 TO WRK-QTD-REJEITADOS
+               END-READ
+               CLOSE CADASTRO-CLIENTE
+           END-IF.
+
+      *****************************************************************
+      * 3100-INCLUIR-CLIENTE
+      * CPF AINDA NAO CADASTRADO - INCLUI O NOVO REGISTRO.
+      *****************************************************************
+       3100-INCLUIR-CLIENTE.
+           MOVE WRK-CPF         TO CLI-CPF.
+           MOVE WRK-NOME        TO CLI-NOME.
+           MOVE WRK-LOGRADOURO  TO CLI-LOGRADOURO.
+           MOVE WRK-CIDADE      TO CLI-CIDADE.
+           MOVE WRK-ESTADO      TO CLI-ESTADO.
+           MOVE WRK-CEP         TO CLI-CEP.
+           MOVE WRK-TELEFONE    TO CLI-TELEFONE.
+           WRITE CLI-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CLIENTE - FS: " WRK-FS-CADCLI
+                   MOVE 'CADCLI'  TO EL-ARQUIVO
+                   MOVE 'WRITE'   TO EL-OPERACAO
+                   MOVE WRK-FS-CADCLI TO EL-STATUS
+                   PERFORM 9900-GRAVAR-ERRO
+               NOT INVALID KEY
+                   ADD 1 TO WRK-QTD-GRAVADOS
+           END-WRITE.
+
+      *****************************************************************
+      * 3200-IMPRIMIR-RELATORIO
+      * GERA O RELATORIO IMPRESSO DO ATENDIMENTO (CABECALHO, DATA E A
+      * LINHA DO CLIENTE), PARA A RECEPCAO ARQUIVAR JUNTO AO CADASTRO.
+      *****************************************************************
+       3200-IMPRIMIR-RELATORIO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND CPF-REPORT.
+           MOVE SPACES TO CR-LINHA.
+           MOVE '========================================' TO CR-LINHA.
+           WRITE CR-LINHA.
+           MOVE SPACES TO CR-LINHA.
+           STRING 'RELATORIO DE CADASTRO - ' DELIMITED BY SIZE
+                  WRK-DATA-HOJE              DELIMITED BY SIZE
+               INTO CR-LINHA
+           END-STRING.
+           WRITE CR-LINHA.
+           MOVE SPACES TO CR-LINHA.
+           STRING 'CLIENTE: ' DELIMITED BY SIZE
+                  WRK-NOME    DELIMITED BY SIZE
+               INTO CR-LINHA
+           END-STRING.
+           WRITE CR-LINHA.
+           MOVE SPACES TO CR-LINHA.
+           STRING 'CPF: ' DELIMITED BY SIZE
+                  WRK-CPF-MASK DELIMITED BY SIZE
+               INTO CR-LINHA
+           END-STRING.
+           WRITE CR-LINHA.
+           CLOSE CPF-REPORT.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9700-IMPRIMIR-TOTAIS-CONTROLE
+      * MOSTRA O TOTAL DE CLIENTES LIDOS (ATENDIDOS), GRAVADOS NO
+      * CADASTRO-CLIENTE E REJEITADOS POR JA EXISTIREM NESTA EXECUCAO.
+      *****************************************************************
+       9700-IMPRIMIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE ========='.
+           DISPLAY 'REGISTROS LIDOS:      ' WRK-QTD-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS:   ' WRK-QTD-GRAVADOS.
+           DISPLAY 'REGISTROS REJEITADOS: ' WRK-QTD-REJEITADOS.
+       9700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9900-GRAVAR-ERRO
+      * GRAVA UMA LINHA NO ERROR-LOG COM O PROGRAMA, O ARQUIVO, A
+      * OPERACAO E O FILE STATUS QUE VIERAM RUINS (EL-ARQUIVO/
+      * EL-OPERACAO/EL-STATUS JA MONTADOS PELO CHAMADOR).
+      *****************************************************************
+       9900-GRAVAR-ERRO.
+           MOVE 'PROGCPF' TO EL-PROGRAMA.
+           ACCEPT EL-DATA FROM DATE YYYYMMDD.
+           OPEN EXTEND ERROR-LOG.
+           WRITE EL-REGISTRO.
+           CLOSE ERROR-LOG.
+
+      *****************************************************************
+      * 1000-ACEITAR-CPF
+      * ACEITA O CPF DIGITADO E REPETE A SOLICITACAO ENQUANTO OS
+      * DIGITOS VERIFICADORES NAO CONFEREM.
+      *****************************************************************
+       1000-ACEITAR-CPF.
+           ACCEPT WRK-CPF FROM CONSOLE.
+           PERFORM 2000-VALIDAR-CPF.
+           IF CPF-NAO-OK
+               DISPLAY "CPF INVALIDO"
+           END-IF.
+
+      *****************************************************************
+      * 2000-VALIDAR-CPF
+      * CALCULA OS DOIS DIGITOS VERIFICADORES (MODULO 11) E COMPARA
+      * COM OS DIGITOS 10 E 11 DO NUMERO INFORMADO.
+      *****************************************************************
+       2000-VALIDAR-CPF.
+           MOVE 'N' TO WRK-CPF-VALIDO.
+
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10    TO WRK-PESO.
+           PERFORM 2100-SOMAR-1O-DV
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+           IF WRK-RESTO = 10
+               MOVE 0 TO WRK-DV1
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV1
+           END-IF.
+
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11    TO WRK-PESO.
+           PERFORM 2200-SOMAR-2O-DV
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+           COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+           IF WRK-RESTO = 10
+               MOVE 0 TO WRK-DV2
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV2
+           END-IF.
+
+           IF WRK-DV1 = WRK-CPF-DIG (10) AND
+              WRK-DV2 = WRK-CPF-DIG (11)
+               MOVE 'S' TO WRK-CPF-VALIDO
+           END-IF.
+
+       2100-SOMAR-1O-DV.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-IDX) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+
+       2200-SOMAR-2O-DV.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-IDX) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+
+      *****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR
+      * CAPTURA E CONFERE O ID DO OPERADOR ANTES DE DAR INICIO AO
+      * PROGRAMA, PARA SE TER RESPONSAVEL POR CADA EXECUCAO.
+      *****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
