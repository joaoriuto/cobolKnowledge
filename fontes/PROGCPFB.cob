@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCPFB.
+      ***************************************
+      * AREA DE COMENTARIOS -> REMARKS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: VALIDAR EM LOTE OS CPF CANDIDATOS DO ARQUIVO
+      *           CPF-INPUT, GERANDO O CPF-REPORT COM O RESULTADO
+      *           (VALIDO/INVALIDO) DE CADA UM, USANDO A MESMA REGRA
+      *           DE DIGITO VERIFICADOR (MODULO 11) DO PROGCPF.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  PROGRAMA CRIADO.
+      * 2026-08-09 JR  CHECKPOINT GRAVADO A CADA 50 CPF PARA REINICIAR
+      *                UM LOTE INTERROMPIDO SEM REPROCESSAR O CPF-INPUT
+      *                DESDE O INICIO.
+      * 2026-08-09 JR  MOSTRA OS TOTAIS DE CONTROLE (LIDOS/GRAVADOS/
+      *                REJEITADOS) ANTES DE ENCERRAR O LOTE.
+      * 2026-08-09 JR  CPF-REPORT SO E ABERTO COM OUTPUT QUANDO NAO HA
+      *                CHECKPOINT ANTERIOR; UM REINICIO ABRE COM EXTEND
+      *                PARA NAO APAGAR AS LINHAS JA GRAVADAS NO LOTE
+      *                INTERROMPIDO.
+      * 2026-08-09 JR  WRK-SOMA (ACUMULADOR INTERNO DO CALCULO DO
+      *                DIGITO VERIFICADOR) PASSA A SER COMP-3, JA QUE
+      *                AQUI E O PROCESSAMENTO DE VOLUME EM LOTE.
+      * 2026-08-09 JR  O CHECKPOINT PASSA A GUARDAR TAMBEM OS TOTAIS
+      *                PARCIAIS DE VALIDOS E INVALIDOS, RESTAURADOS NO
+      *                REINICIO, PARA QUE REGISTROS LIDOS CONTINUE
+      *                IGUAL A GRAVADOS MAIS REJEITADOS MESMO APOS UM
+      *                LOTE INTERROMPIDO. 1000-ABRIR-ARQUIVOS PASSA A
+      *                CONFERIR O STATUS DO OPEN DO CPF-INPUT E DO
+      *                CPF-REPORT ANTES DE LER OU GRAVAR.
+      ***************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-INPUT ASSIGN TO "CPFIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPFIN.
+
+           SELECT CPF-REPORT ASSIGN TO "CPFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPFRPT.
+
+           SELECT CPF-CHECKPOINT ASSIGN TO "CPFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPFCKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-INPUT.
+       01  CPF-IN-REGISTRO         PICTURE 9(11).
+
+       FD  CPF-REPORT.
+       01  CPF-OUT-LINHA           PICTURE X(40).
+
+       FD  CPF-CHECKPOINT.
+           COPY CPFCKPT.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-CPFIN    PICTURE X(02) VALUE ZEROS.
+           88 FS-CPFIN-OK            VALUE '00'.
+           88 FS-CPFIN-FIM           VALUE '10'.
+       77 WRK-FS-CPFRPT   PICTURE X(02) VALUE ZEROS.
+           88 FS-CPFRPT-OK           VALUE '00'.
+       77 WRK-FS-CPFCKPT  PICTURE X(02) VALUE ZEROS.
+           88 FS-CPFCKPT-OK          VALUE '00'.
+
+       77 WRK-CHECKPOINT-ANT PICTURE 9(08) VALUE ZEROS.
+       77 WRK-CONTADOR-LIDOS PICTURE 9(08) VALUE ZEROS.
+
+       77 WRK-FIM-ARQUIVO PICTURE X(01) VALUE 'N'.
+           88 FIM-ARQUIVO            VALUE 'S'.
+
+       01 WRK-CPF-GRUPO.
+           05 WRK-CPF        PICTURE 9(11) VALUE ZEROS.
+           05 WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+               10 WRK-CPF-DIG PICTURE 9 OCCURS 11 TIMES.
+
+       77 WRK-CPF-MASK    PICTURE ZZZ.ZZZ.ZZ9/99.
+       77 WRK-LINHA-SAIDA PICTURE X(40) VALUE SPACES.
+
+       77 WRK-CPF-VALIDO  PICTURE X(01) VALUE 'N'.
+           88 CPF-OK                 VALUE 'S'.
+           88 CPF-NAO-OK             VALUE 'N'.
+       77 WRK-SOMA        PICTURE 9(04) COMP-3 VALUE ZEROS.
+       77 WRK-PESO        PICTURE 9(02) VALUE ZEROS.
+       77 WRK-RESTO       PICTURE 9(02) VALUE ZEROS.
+       77 WRK-DV1         PICTURE 9(01) VALUE ZEROS.
+       77 WRK-DV2         PICTURE 9(01) VALUE ZEROS.
+       77 WRK-IDX         PICTURE 9(02) VALUE ZEROS.
+
+       77 WRK-QTD-VALIDOS    PICTURE 9(08) VALUE ZEROS.
+       77 WRK-QTD-INVALIDOS  PICTURE 9(08) VALUE ZEROS.
+       77 WRK-CONTROLEFN     PICTURE ZZZ.ZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1050-CARREGAR-CHECKPOINT.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-CPF UNTIL FIM-ARQUIVO.
+           PERFORM 4000-GRAVAR-CHECKPOINT-FINAL.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           PERFORM 9700-IMPRIMIR-TOTAIS-CONTROLE.
+           STOP RUN.
+
+      *****************************************************************
+      * 1050-CARREGAR-CHECKPOINT
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR (SE O LOTE FOI
+      * INTERROMPIDO NO MEIO DO CPF-INPUT).
+      *****************************************************************
+       1050-CARREGAR-CHECKPOINT.
+           OPEN INPUT CPF-CHECKPOINT.
+           IF FS-CPFCKPT-OK
+               READ CPF-CHECKPOINT
+               MOVE CK-CHECKPOINT           TO WRK-CHECKPOINT-ANT
+               MOVE CK-QTD-VALIDOS-PARCIAL   TO WRK-QTD-VALIDOS
+               MOVE CK-QTD-INVALIDOS-PARCIAL TO WRK-QTD-INVALIDOS
+               CLOSE CPF-CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      * 1000-ABRIR-ARQUIVOS
+      * ABRE OS ARQUIVOS E PULA OS REGISTROS JA PROCESSADOS EM UMA
+      * EXECUCAO ANTERIOR, CONFORME O CHECKPOINT CARREGADO. SO LE OU
+      * GRAVA SE OS DOIS OPEN TIVEREM DADO CERTO.
+      *****************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  CPF-INPUT.
+           IF WRK-CHECKPOINT-ANT > ZEROS
+               OPEN EXTEND CPF-REPORT
+           ELSE
+               OPEN OUTPUT CPF-REPORT
+           END-IF.
+           IF FS-CPFIN-OK AND FS-CPFRPT-OK
+               PERFORM 1010-PULAR-PROCESSADOS
+                   UNTIL WRK-CONTADOR-LIDOS >= WRK-CHECKPOINT-ANT
+               READ CPF-INPUT
+                   AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+               END-READ
+               IF NOT FIM-ARQUIVO
+                   ADD 1 TO WRK-CONTADOR-LIDOS
+               END-IF
+           ELSE
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       1010-PULAR-PROCESSADOS.
+           ADD 1 TO WRK-CONTADOR-LIDOS.
+           READ CPF-INPUT
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+                   MOVE WRK-CHECKPOINT-ANT TO WRK-CONTADOR-LIDOS
+           END-READ.
+
+      *****************************************************************
+      * 2000-PROCESSAR-CPF
+      * VALIDA O CPF CORRENTE E GRAVA A LINHA DE RESULTADO NO RELATORIO
+      *****************************************************************
+       2000-PROCESSAR-CPF.
+           MOVE CPF-IN-REGISTRO TO WRK-CPF.
+           PERFORM 3000-VALIDAR-CPF.
+           MOVE WRK-CPF TO WRK-CPF-MASK.
+
+           IF CPF-OK
+               STRING WRK-CPF-MASK ' - VALIDO'
+                   DELIMITED BY SIZE INTO WRK-LINHA-SAIDA
+               ADD 1 TO WRK-QTD-VALIDOS
+           ELSE
+               STRING WRK-CPF-MASK ' - INVALIDO'
+                   DELIMITED BY SIZE INTO WRK-LINHA-SAIDA
+               ADD 1 TO WRK-QTD-INVALIDOS
+           END-IF.
+
+           MOVE WRK-LINHA-SAIDA TO CPF-OUT-LINHA.
+           WRITE CPF-OUT-LINHA.
+
+           IF FUNCTION MOD (WRK-CONTADOR-LIDOS, 50) = 0
+               PERFORM 1200-GRAVAR-CHECKPOINT
+           END-IF.
+
+           READ CPF-INPUT
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO WRK-CONTADOR-LIDOS
+           END-IF.
+
+      *****************************************************************
+      * 1200-GRAVAR-CHECKPOINT
+      * GRAVA O PROGRESSO PARCIAL DO CPF-INPUT, PARA QUE UM LOTE
+      * INTERROMPIDO POSSA REINICIAR A PARTIR DAQUI.
+      *****************************************************************
+       1200-GRAVAR-CHECKPOINT.
+           MOVE WRK-CONTADOR-LIDOS TO CK-CHECKPOINT.
+           MOVE WRK-QTD-VALIDOS    TO CK-QTD-VALIDOS-PARCIAL.
+           MOVE WRK-QTD-INVALIDOS  TO CK-QTD-INVALIDOS-PARCIAL.
+           OPEN OUTPUT CPF-CHECKPOINT.
+           WRITE CK-REGISTRO.
+           CLOSE CPF-CHECKPOINT.
+
+      *****************************************************************
+      * 3000-VALIDAR-CPF
+      * CALCULA OS DOIS DIGITOS VERIFICADORES (MODULO 11) E COMPARA
+      * COM OS DIGITOS 10 E 11 DO NUMERO LIDO.
+      *****************************************************************
+       3000-VALIDAR-CPF.
+           MOVE 'N' TO WRK-CPF-VALIDO.
+
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10    TO WRK-PESO.
+           PERFORM 3100-SOMAR-1O-DV
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+           IF WRK-RESTO = 10
+               MOVE 0 TO WRK-DV1
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV1
+           END-IF.
+
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11    TO WRK-PESO.
+           PERFORM 3200-SOMAR-2O-DV
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+           COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+           IF WRK-RESTO = 10
+               MOVE 0 TO WRK-DV2
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV2
+           END-IF.
+
+           IF WRK-DV1 = WRK-CPF-DIG (10) AND
+              WRK-DV2 = WRK-CPF-DIG (11)
+               MOVE 'S' TO WRK-CPF-VALIDO
+           END-IF.
+
+       3100-SOMAR-1O-DV.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-IDX) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+
+       3200-SOMAR-2O-DV.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-IDX) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+
+      *****************************************************************
+      * 4000-GRAVAR-CHECKPOINT-FINAL
+      * O CPF-INPUT FOI TOTALMENTE PROCESSADO - ZERA O CHECKPOINT PARA
+      * QUE A PROXIMA EXECUCAO COMECE UM LOTE NOVO DESDE O INICIO.
+      *****************************************************************
+       4000-GRAVAR-CHECKPOINT-FINAL.
+           MOVE ZEROS TO CK-REGISTRO.
+           OPEN OUTPUT CPF-CHECKPOINT.
+           WRITE CK-REGISTRO.
+           CLOSE CPF-CHECKPOINT.
+
+      *****************************************************************
+      * 9700-IMPRIMIR-TOTAIS-CONTROLE
+      * MOSTRA O TOTAL DE CPF LIDOS DO CPF-INPUT, GRAVADOS COMO VALIDOS
+      * E REJEITADOS COMO INVALIDOS NESTA EXECUCAO DO LOTE.
+      *****************************************************************
+       9700-IMPRIMIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE ========='.
+           MOVE WRK-CONTADOR-LIDOS TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS LIDOS:      ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-VALIDOS    TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS GRAVADOS:   ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-INVALIDOS  TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS REJEITADOS: ' WRK-CONTROLEFN.
+       9700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS
+      *****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE CPF-INPUT.
+           CLOSE CPF-REPORT.
