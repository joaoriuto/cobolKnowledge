@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05N.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: REPETIR AS OPERACOES ARITMETICAS DO PROGCOB05, MAS
+      *           PARA N OPERANDOS LIDOS DO ARQUIVO NUMBER-LIST EM VEZ
+      *           DE APENAS DOIS DIGITADOS NO CONSOLE.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  PROGRAMA INICIAL.
+      * 2026-08-09 JR  GRAVA CADA CALCULO NO CALC-AUDIT, ACOMPANHANDO
+      *                A TRILHA DE AUDITORIA DO PROGCOB05.
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-LIST ASSIGN TO "NUMBER-LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NUMLIST.
+           SELECT CALC-AUDIT  ASSIGN TO "CALC-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALCAUD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBER-LIST.
+       01  NL-NUMERO                PICTURE S9(04).
+       FD  CALC-AUDIT.
+           COPY CALCAUD.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-NUMLIST           PIC X(02) VALUE SPACES.
+       77  WRK-FS-CALCAUD           PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO              VALUE 'S'.
+       77  WRK-QTD-NUM              PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-QTD-NUMFN            PIC ZZZ9  VALUE ZEROS.
+       77  WRK-IDX                  PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-RESUL                PIC S9(08) VALUE ZEROS.
+       77  WRK-RESULF               PIC -ZZZZ9 VALUE ZEROS.
+       77  WRK-MEDIA-CALC           PIC S9(06)V99 VALUE ZEROS.
+       77  WRK-MEDIAFN              PIC -ZZZZ9,99 VALUE ZEROS.
+
+       01  WRK-TAB-NUMEROS.
+           05  WRK-TAB-NUM OCCURS 100 TIMES
+                           INDEXED BY WRK-TAB-IDX
+                           PICTURE S9(04).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARREGAR-NUMEROS.
+
+           IF WRK-QTD-NUM = ZEROS THEN
+               DISPLAY 'NUMBER-LIST SEM NENHUM OPERANDO INFORMADO'
+           ELSE
+               OPEN EXTEND CALC-AUDIT
+               PERFORM 2000-SOMA
+               PERFORM 2100-SUBTRACAO
+               PERFORM 2200-MULTIPLICACAO
+               PERFORM 2300-DIVISAO
+               PERFORM 2400-MEDIA
+               CLOSE CALC-AUDIT
+           END-IF.
+
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-CARREGAR-NUMEROS - LE OS OPERANDOS DO NUMBER-LIST PARA A *
+      *                         TABELA EM MEMORIA.                   *
+      ****************************************************************
+       1000-CARREGAR-NUMEROS.
+           OPEN INPUT NUMBER-LIST.
+           READ NUMBER-LIST
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+           PERFORM 1100-GUARDAR-NUMERO UNTIL FIM-ARQUIVO.
+           CLOSE NUMBER-LIST.
+       1000-EXIT.
+           EXIT.
+
+       1100-GUARDAR-NUMERO.
+           IF WRK-QTD-NUM < 100 THEN
+               ADD 1 TO WRK-QTD-NUM
+               SET WRK-TAB-IDX TO WRK-QTD-NUM
+               MOVE NL-NUMERO TO WRK-TAB-NUM (WRK-TAB-IDX)
+           ELSE
+               DISPLAY 'NUMBER-LIST EXCEDE A CAPACIDADE DA TABELA'
+           END-IF.
+
+           READ NUMBER-LIST
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-SOMA - SOMA TODOS OS OPERANDOS DA TABELA.                *
+      ****************************************************************
+       2000-SOMA.
+           MOVE ZEROS TO WRK-RESUL.
+           PERFORM 2010-ACUMULAR-SOMA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           MOVE WRK-RESUL TO WRK-RESULF.
+           DISPLAY '========================================='
+           DISPLAY 'SOMA DE ' WRK-QTD-NUM ' OPERANDOS : ' WRK-RESULF
+           END-DISPLAY.
+           MOVE 'SOMA' TO CA-OPERACAO.
+           MOVE WRK-QTD-NUM TO WRK-QTD-NUMFN.
+           STRING 'SOMA DE ' WRK-QTD-NUMFN ' OPERANDOS = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+       2000-EXIT.
+           EXIT.
+
+       2010-ACUMULAR-SOMA.
+           ADD WRK-TAB-NUM (WRK-IDX) TO WRK-RESUL.
+       2010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2100-SUBTRACAO - PRIMEIRO OPERANDO MENOS A SOMA DOS DEMAIS.   *
+      ****************************************************************
+       2100-SUBTRACAO.
+           MOVE WRK-TAB-NUM (1) TO WRK-RESUL.
+           PERFORM 2110-SUBTRAIR-NUMERO
+               VARYING WRK-IDX FROM 2 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           MOVE WRK-RESUL TO WRK-RESULF.
+           DISPLAY '========================================='
+           DISPLAY '1O OPERANDO MENOS OS DEMAIS : ' WRK-RESULF
+           END-DISPLAY.
+           MOVE 'SUBTRACAO' TO CA-OPERACAO.
+           STRING '1O OPERANDO MENOS OS DEMAIS = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+       2100-EXIT.
+           EXIT.
+
+       2110-SUBTRAIR-NUMERO.
+           SUBTRACT WRK-TAB-NUM (WRK-IDX) FROM WRK-RESUL.
+       2110-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2200-MULTIPLICACAO - PRODUTO DE TODOS OS OPERANDOS.           *
+      ****************************************************************
+       2200-MULTIPLICACAO.
+           MOVE WRK-TAB-NUM (1) TO WRK-RESUL.
+           PERFORM 2210-MULTIPLICAR-NUMERO
+               VARYING WRK-IDX FROM 2 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           MOVE WRK-RESUL TO WRK-RESULF.
+           DISPLAY '========================================='
+           DISPLAY 'PRODUTO DE TODOS OS OPERANDOS : ' WRK-RESULF
+           END-DISPLAY.
+           MOVE 'MULTIPLICACAO' TO CA-OPERACAO.
+           STRING 'PRODUTO DE TODOS OS OPERANDOS = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+       2200-EXIT.
+           EXIT.
+
+       2210-MULTIPLICAR-NUMERO.
+           MULTIPLY WRK-TAB-NUM (WRK-IDX) BY WRK-RESUL.
+       2210-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2300-DIVISAO - PRIMEIRO OPERANDO DIVIDIDO SUCESSIVAMENTE      *
+      *                PELOS DEMAIS, IGNORANDO OPERANDOS ZERO.        *
+      ****************************************************************
+       2300-DIVISAO.
+           MOVE WRK-TAB-NUM (1) TO WRK-RESUL.
+           PERFORM 2310-DIVIDIR-NUMERO
+               VARYING WRK-IDX FROM 2 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           MOVE WRK-RESUL TO WRK-RESULF.
+           DISPLAY '========================================='
+           DISPLAY '1O OPERANDO DIVIDIDO PELOS DEMAIS : ' WRK-RESULF
+           END-DISPLAY.
+           MOVE 'DIVISAO' TO CA-OPERACAO.
+           STRING '1O OPERANDO DIVIDIDO PELOS DEMAIS = ' WRK-RESULF
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+       2300-EXIT.
+           EXIT.
+
+       2310-DIVIDIR-NUMERO.
+           DIVIDE WRK-RESUL BY WRK-TAB-NUM (WRK-IDX) GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'OPERANDO ' WRK-IDX ' E ZERO - IGNORADO'
+           END-DIVIDE.
+       2310-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2400-MEDIA - MEDIA ARITMETICA DE TODOS OS OPERANDOS.          *
+      ****************************************************************
+       2400-MEDIA.
+           MOVE ZEROS TO WRK-RESUL.
+           PERFORM 2010-ACUMULAR-SOMA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           COMPUTE WRK-MEDIA-CALC = WRK-RESUL / WRK-QTD-NUM.
+           MOVE WRK-MEDIA-CALC TO WRK-MEDIAFN.
+           DISPLAY '=========================================='
+           DISPLAY 'MEDIA DE ' WRK-QTD-NUM ' OPERANDOS : ' WRK-MEDIAFN
+           END-DISPLAY.
+           MOVE 'MEDIA' TO CA-OPERACAO.
+           MOVE WRK-QTD-NUM TO WRK-QTD-NUMFN.
+           STRING 'MEDIA DE ' WRK-QTD-NUMFN ' OPERANDOS = ' WRK-MEDIAFN
+               DELIMITED BY SIZE INTO CA-DETALHE.
+           PERFORM 9000-GRAVAR-AUDITORIA.
+       2400-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-GRAVAR-AUDITORIA - GRAVA UM REGISTRO NO CALC-AUDIT COM A *
+      *                         OPERACAO E O DETALHE JA MONTADOS.     *
+      ****************************************************************
+       9000-GRAVAR-AUDITORIA.
+           MOVE 'PROGCOB05N' TO CA-PROGRAMA.
+           WRITE CA-REGISTRO.
+       9000-EXIT.
+           EXIT.
