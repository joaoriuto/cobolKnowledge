@@ -0,0 +1,63 @@
+//NIGHTLY  JOB (ACCT),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      NIGHTLY                                               *
+//* AUTHOR:   JOAO RIUTO                                            *
+//* PURPOSE:  RODAR, SEM OPERADOR, OS PROGRAMAS DA SUITE QUE JA     *
+//*           LEEM ARQUIVO EM VEZ DE CONSOLE (VENDAS, CADASTRO DE   *
+//*           CLIENTES, BOLETIM DE NOTAS E HISTORICO ACADEMICO),    *
+//*           UM APOS O OUTRO, DURANTE A JANELA NOTURNA.            *
+//* HISTORICO DE ALTERACOES                                         *
+//* 2026-08-09 JR  FLUXO INICIAL.                                   *
+//* 2026-08-09 JR  STEP030 GANHA O DD DO RECUPERACAO-LIST, GERADO   *
+//*                PELO PROGCOB07B PARA A CHAMADA DA PROVA FINAL.   *
+//* 2026-08-09 JR  STEP010 GANHA O DD DO YTDTOT (ACUMULADO ANO-A-   *
+//*                DATA, QUE SOBREVIVE AO FECHAMENTO DO MTDTOT).    *
+//* 2026-08-09 JR  STEP020 PASSA A CHAMAR O PROGCPFB (VERSAO EM     *
+//*                LOTE DO CADASTRO DE CLIENTES) EM VEZ DO PROGCPF, *
+//*                QUE EXIGE OPERADOR NO CONSOLE.                   *
+//* 2026-08-09 JR  STEP040 PASSA A CHAMAR O NOVO PROGCOB08B (VERSAO *
+//*                EM LOTE DO BOLETIM DE NOTAS) EM VEZ DO PROGCOB08,*
+//*                QUE TAMBEM EXIGE OPERADOR NO CONSOLE.            *
+//* 2026-08-09 JR  ERROR-LOG ACRESCENTADO AOS STEPS CUJO PROGRAMA   *
+//*                PODE GRAVAR NELE, PARA NAO ABENDAR POR FALTA DE  *
+//*                DD NO EXATO MOMENTO EM QUE UM OPEN/READ/WRITE    *
+//*                VOLTA RUIM.                                      *
+//*----------------------------------------------------------------*
+//*
+//* CADA DD ABAIXO TEM O MESMO NOME DO ASSIGN TO DECLARADO NO       *
+//* FILE-CONTROL DO PROGRAMA CORRESPONDENTE.                        *
+//*
+//STEP010  EXEC PGM=PROGVENDAS
+//SALESTR  DD DSN=PROD.TREINA.SALESTR,DISP=SHR
+//SALESEXC DD DSN=PROD.TREINA.SALESEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RATETAB  DD DSN=PROD.TREINA.RATETAB,DISP=SHR
+//MTDTOT   DD DSN=PROD.TREINA.MTDTOT,DISP=OLD
+//YTDTOT   DD DSN=PROD.TREINA.YTDTOT,DISP=OLD
+//ERROR-LOG DD DSN=PROD.TREINA.ERRLOG,DISP=OLD
+//*
+//STEP020  EXEC PGM=PROGCPFB
+//CPFIN    DD DSN=PROD.TREINA.CPFIN,DISP=SHR
+//CPFRPT   DD DSN=PROD.TREINA.CPFRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CPFCKPT  DD DSN=PROD.TREINA.CPFCKPT,DISP=OLD
+//*
+//STEP030  EXEC PGM=PROGCOB07B
+//STUDENT-GRADES   DD DSN=PROD.TREINA.STUDGRD,DISP=SHR
+//GRADE-REPORT     DD DSN=PROD.TREINA.GRDRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RECUPERACAO-LIST DD DSN=PROD.TREINA.RECLIST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ERROR-LOG        DD DSN=PROD.TREINA.ERRLOG,DISP=OLD
+//*
+//STEP040  EXEC PGM=PROGCOB08B
+//STUDENT-GRADES   DD DSN=PROD.TREINA.STUDGRD,DISP=SHR
+//GRADE-THRESHOLDS DD DSN=PROD.TREINA.GRDTHR,DISP=SHR
+//TRANSCRIPT-HIST  DD DSN=PROD.TREINA.TRNHIST,DISP=OLD
+//ERROR-LOG        DD DSN=PROD.TREINA.ERRLOG,DISP=OLD
+//*
+//STEP050  EXEC PGM=GPARPT
+//TRANSCRIPT-HIST DD DSN=PROD.TREINA.TRNHIST,DISP=SHR
+//GPA-REPORT      DD DSN=PROD.TREINA.GPARPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
