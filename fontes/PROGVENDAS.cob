@@ -3,40 +3,520 @@
       ****************************************************************
       * AREA DE COMENTARIOS - REMARKS                                *
       * AUTHOR: JOAO RIUTO                                           *
-      * OBJETIVO: RECEBER VALORES, IMPRIMIR MÉDIA E FORMATAR COM     *
-      * MÁSCARAS, EXIBINDO CIFRÃO, PONTOS E CASAS DECIMAIS.          *
+      * OBJETIVO: LER O ARQUIVO DE TRANSACOES DE VENDA DO DIA,       *
+      * IMPRIMIR CADA VENDA E A MEDIA ACUMULADA, FORMATANDO COM      *
+      * MASCARAS, EXIBINDO CIFRAO, PONTOS E CASAS DECIMAIS.          *
+      * HISTORICO DE ALTERACOES                                      *
+      * 2026-08-09 JR  PASSA A LER O ARQUIVO SALES-TRANS (UM REGISTRO *
+      *                POR VENDA) EM VEZ DE ACEITAR DUAS VENDAS DO    *
+      *                CONSOLE.                                      *
+      * 2026-08-09 JR  QUEBRA DE CONTROLE POR VENDEDOR/LOJA, COM     *
+      *                SUBTOTAL A CADA MUDANCA DE CODIGO.             *
+      * 2026-08-09 JR  ST-VALOR PASSA A SER ASSINADO E VENDA ZERADA   *
+      *                OU NEGATIVA VAI PARA O ARQUIVO DE EXCECOES     *
+      *                SALES-EXCEPT EM VEZ DE ENTRAR NA MEDIA.        *
+      * 2026-08-09 JR  VENDA PASSA A TRAZER O CODIGO DA MOEDA; QUANDO  *
+      *                DIFERENTE DE REAL, CONVERTE PELA COTACAO DO     *
+      *                RATE-TABLE (MESMA CONTA DO WRK-COTACAO-DOLAR    *
+      *                DO AULA22) ANTES DE ENTRAR NA MEDIA.            *
+      * 2026-08-09 JR  ACUMULADOR MES-A-DATA (MTD-TOTALS), COM         *
+      *                CHECKPOINT GRAVADO A CADA 100 VENDAS PARA       *
+      *                REINICIAR UM LOTE INTERROMPIDO SEM REPROCESSAR  *
+      *                O SALES-TRANS DESDE O INICIO.                   *
+      * 2026-08-09 JR  GRAVA NO ERROR-LOG QUALQUER FILE STATUS RUIM NA *
+      *                ABERTURA DO SALES-TRANS/SALES-EXCEPT.           *
+      * 2026-08-09 JR  LAYOUT DO ST-REGISTRO MOVIDO PARA O COPYBOOK    *
+      *                SALESTR (GANHA O CPF DO CLIENTE), PARA SER      *
+      *                COMPARTILHADO COM O NOVO RECONCIL.              *
+      * 2026-08-09 JR  TROCA STOP RUN POR GOBACK PARA PODER SER        *
+      *                CHAMADO PELO NOVO MENU (PROGMENU) SEM DERRUBAR  *
+      *                A SESSAO INTEIRA.                               *
+      * 2026-08-09 JR  ACUMULADORES INTERNOS DO LOTE (MTD, CHECKPOINT, *
+      *                CONTADORES, SOMAS E SUBTOTAL) PASSAM A SER      *
+      *                COMP-3, MAIS BARATOS NO VOLUME NOTURNO.         *
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE INICIAR*
+      *                O PROCESSAMENTO DO LOTE DE VENDAS.              *
+      * 2026-08-09 JR  ACUMULADOR ANO-A-DATA (YTD-SALES), QUE SOBREVIVE*
+      *                AO FECHAMENTO MENSAL DO MTD-TOTALS.             *
+      * 2026-08-09 JR  MOSTRA OS TOTAIS DE CONTROLE (LIDOS/GRAVADOS/   *
+      *                REJEITADOS) ANTES DE ENCERRAR O LOTE.           *
+      * 2026-08-09 JR  SALES-EXCEPT SO E ABERTO COM OUTPUT QUANDO NAO  *
+      *                HA CHECKPOINT ANTERIOR; UM REINICIO ABRE COM    *
+      *                EXTEND. O TOTAL PARCIAL DE REJEITADAS TAMBEM    *
+      *                PASSA A SER GRAVADO NO MTD-TOTALS (MTD-REJ-     *
+      *                PARCIAL), PARA SOBREVIVER AO REINICIO COMO OS   *
+      *                DEMAIS CONTADORES PARCIAIS DO DIA.              *
+      * 2026-08-09 JR  WRK-VENDEDOR-ANT SO E SEMEADO PELA PRIMEIRA     *
+      *                VENDA VALIDA (NAO MAIS PELO PRIMEIRO REGISTRO   *
+      *                LIDO), PARA NAO IMPRIMIR UM SUBTOTAL ZERADO DE  *
+      *                UM VENDEDOR CUJA UNICA VENDA FOI REJEITADA.     *
+      * 2026-08-09 JR  VENDA EM MOEDA SEM COTACAO NO RATE-TABLE PASSA  *
+      *                A IR PARA O SALES-EXCEPT (2060-REGISTRAR-       *
+      *                EXCECAO-MOEDA) EM VEZ DE ENTRAR NA MEDIA COMO   *
+      *                UMA VENDA DE VALOR CONVERTIDO ZERO.             *
       ****************************************************************
 
        ENVIRONMENT       DIVISION.
        CONFIGURATION     SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS ASSIGN TO "SALESTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESTR.
+
+           SELECT SALES-EXCEPT ASSIGN TO "SALESEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESEXC.
+
+           SELECT RATE-TABLE ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RATETAB.
+
+           SELECT MTD-TOTALS ASSIGN TO "MTDTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MTDTOT.
+
+           SELECT YTD-SALES ASSIGN TO "YTDTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-YTDTOT.
+
+           SELECT ERROR-LOG ASSIGN TO "ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ERRLOG.
+
        DATA              DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANS.
+           COPY SALESTR.
+
+       FD  SALES-EXCEPT.
+       01  SE-LINHA                 PICTURE X(60).
+
+       FD  RATE-TABLE.
+           COPY RATETAB.
+
+       FD  MTD-TOTALS.
+           COPY MTDTOT.
+
+       FD  YTD-SALES.
+           COPY YTDTOT.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
        WORKING-STORAGE   SECTION.
-       77 WRK-VENDA1     PIC  9(08)        VALUE ZEROS.
-       77 WRK-VENDA2     PIC  9(08)        VALUE ZEROS.
-       77 WRK-MEDIA      PIC  9(08)        VALUE ZEROS.
-       77 WRK-MEDIAFN    PIC  $ZZZ.Z99,99  VALUE ZEROS.
-       77 WRK-VENDAMS    PIC  $ZZZ.Z99,99  VALUE ZEROS.
+       77 WRK-FS-ERRLOG   PIC  X(02)       VALUE ZEROS.
+       77 WRK-FS-SALESTR  PIC  X(02)       VALUE ZEROS.
+       77 WRK-FS-SALESEXC PIC  X(02)       VALUE ZEROS.
+       77 WRK-FS-RATETAB  PIC  X(02)       VALUE ZEROS.
+       77 WRK-FS-MTDTOT   PIC  X(02)       VALUE ZEROS.
+           88 FS-MTDTOT-OK                 VALUE '00'.
+       77 WRK-FS-YTDTOT   PIC  X(02)       VALUE ZEROS.
+           88 FS-YTDTOT-OK                 VALUE '00'.
+       77 WRK-FIM-ARQUIVO PIC  X(01)       VALUE 'N'.
+           88 FIM-ARQUIVO                  VALUE 'S'.
+       77 WRK-FIM-RATETAB PIC  X(01)       VALUE 'N'.
+           88 FIM-RATETAB                  VALUE 'S'.
+       77 WRK-COTACAO-NAO-ACHADA PIC X(01) VALUE 'N'.
+           88 COTACAO-NAO-ACHADA           VALUE 'S'.
+
+       77 WRK-MTD-SOMA-COMMIT PIC 9(10)    COMP-3 VALUE ZEROS.
+       77 WRK-MTD-QTD-COMMIT  PIC 9(08)    COMP-3 VALUE ZEROS.
+       77 WRK-YTD-SOMA-COMMIT PIC 9(10)    COMP-3 VALUE ZEROS.
+       77 WRK-YTD-QTD-COMMIT  PIC 9(08)    COMP-3 VALUE ZEROS.
+       77 WRK-CHECKPOINT-ANT  PIC 9(08)    COMP-3 VALUE ZEROS.
+       77 WRK-CONTADOR-LIDOS  PIC 9(08)    COMP-3 VALUE ZEROS.
+
+       01  WRK-TAB-COTACAO.
+           05  WRK-TAB-ITEM OCCURS 20 TIMES INDEXED BY WRK-TAB-IDX.
+               10  WRK-TAB-MOEDA       PICTURE X(03).
+               10  WRK-TAB-VALOR       PICTURE 9(06)V9999.
+       77 WRK-QTD-MOEDAS    PICTURE 9(02) VALUE ZEROS.
+       77 WRK-COTACAO-ACHADA PICTURE 9(06)V9999 VALUE ZEROS.
+       77 WRK-VALOR-CONVERTIDO PICTURE S9(08)    VALUE ZEROS.
+
+       77 WRK-QTD-REJEITADAS PIC 9(08)     COMP-3 VALUE ZEROS.
+       77 WRK-VALORMS-REJ    PIC -ZZZ.ZZZ.ZZ9 VALUE ZEROS.
+
+       77 WRK-QTD-VENDAS  PIC  9(08)       COMP-3 VALUE ZEROS.
+       77 WRK-SOMA-VENDAS PIC  9(10)       COMP-3 VALUE ZEROS.
+       77 WRK-MEDIA       PIC  9(08)       COMP-3 VALUE ZEROS.
+       77 WRK-MEDIAFN     PIC  $ZZZ.Z99,99 VALUE ZEROS.
+       77 WRK-VENDAMS     PIC  $ZZZ.Z99,99 VALUE ZEROS.
+
+       77 WRK-VENDEDOR-ANT PIC X(05)        VALUE SPACES.
+       77 WRK-SUBTOTAL     PIC 9(10)        COMP-3 VALUE ZEROS.
+       77 WRK-SUBTOTALFN   PIC $ZZZ.Z99,99  VALUE ZEROS.
+       77 WRK-PRIMEIRA-VENDA PIC X(01)      VALUE 'S'.
+           88 PRIMEIRA-VENDA-VALIDA             VALUE 'S'.
+
+       77 WRK-OPERADOR-ID  PIC X(08)        VALUE SPACES.
+       77 WRK-CONTROLEFN   PIC ZZZ.ZZ9      VALUE ZEROS.
 
        PROCEDURE         DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT      WRK-VENDA1 FROM CONSOLE.
-           ACCEPT      WRK-VENDA2 FROM CONSOLE.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
+           PERFORM 1050-CARREGAR-MTD.
+           PERFORM 1060-CARREGAR-YTD.
+           PERFORM 1000-ABRIR-ARQUIVO.
+           PERFORM 1100-CARREGAR-COTACOES.
+           PERFORM 2000-PROCESSAR-VENDA UNTIL FIM-ARQUIVO.
+           PERFORM 3000-TOTAL-GERAL.
+           PERFORM 4000-GRAVAR-MTD.
+           PERFORM 4050-GRAVAR-YTD.
+           PERFORM 9000-ENCERRAR-ARQUIVO.
+           PERFORM 9700-IMPRIMIR-TOTAIS-CONTROLE.
+           GOBACK.
+
+      *****************************************************************
+      * 1050-CARREGAR-MTD
+      * LE O ACUMULADOR MES-A-DATA E O CHECKPOINT DO ARQUIVO DO DIA
+      * AINDA EM ANDAMENTO (SE A ULTIMA EXECUCAO FOI INTERROMPIDA).
+      *****************************************************************
+       1050-CARREGAR-MTD.
+           OPEN INPUT MTD-TOTALS.
+           IF FS-MTDTOT-OK
+               READ MTD-TOTALS
+               MOVE MTD-SOMA-VENDAS  TO WRK-MTD-SOMA-COMMIT
+               MOVE MTD-QTD-VENDAS   TO WRK-MTD-QTD-COMMIT
+               MOVE MTD-CHECKPOINT   TO WRK-CHECKPOINT-ANT
+               MOVE MTD-SOMA-PARCIAL TO WRK-SOMA-VENDAS
+               MOVE MTD-QTD-PARCIAL  TO WRK-QTD-VENDAS
+               MOVE MTD-REJ-PARCIAL  TO WRK-QTD-REJEITADAS
+               CLOSE MTD-TOTALS
+           END-IF.
+
+      *****************************************************************
+      * 1060-CARREGAR-YTD
+      * LE O ACUMULADOR ANO-A-DATA, QUE CONTINUA CRESCENDO MESMO
+      * DEPOIS DE UM FECHAMENTO MENSAL DO MTD-TOTALS.
+      *****************************************************************
+       1060-CARREGAR-YTD.
+           OPEN INPUT YTD-SALES.
+           IF FS-YTDTOT-OK
+               READ YTD-SALES
+               MOVE YT-SOMA-VENDAS TO WRK-YTD-SOMA-COMMIT
+               MOVE YT-QTD-VENDAS  TO WRK-YTD-QTD-COMMIT
+               CLOSE YTD-SALES
+           END-IF.
+
+      *****************************************************************
+      * 1000-ABRIR-ARQUIVO
+      * ABRE O SALES-TRANS E PULA OS REGISTROS JA PROCESSADOS EM UMA
+      * EXECUCAO ANTERIOR, CONFORME O CHECKPOINT CARREGADO.
+      *****************************************************************
+       1000-ABRIR-ARQUIVO.
+           OPEN INPUT  SALES-TRANS.
+           IF WRK-FS-SALESTR NOT = '00'
+               MOVE 'SALES-TRANS' TO EL-ARQUIVO
+               MOVE 'OPEN'        TO EL-OPERACAO
+               MOVE WRK-FS-SALESTR TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           IF WRK-CHECKPOINT-ANT > ZEROS
+               OPEN EXTEND SALES-EXCEPT
+           ELSE
+               OPEN OUTPUT SALES-EXCEPT
+           END-IF.
+           IF WRK-FS-SALESEXC NOT = '00'
+               MOVE 'SALES-EXCEPT' TO EL-ARQUIVO
+               MOVE 'OPEN'         TO EL-OPERACAO
+               MOVE WRK-FS-SALESEXC TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           PERFORM 1010-PULAR-PROCESSADOS
+               UNTIL WRK-CONTADOR-LIDOS >= WRK-CHECKPOINT-ANT.
+           READ SALES-TRANS
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO WRK-CONTADOR-LIDOS
+           END-IF.
+
+       1010-PULAR-PROCESSADOS.
+           ADD 1 TO WRK-CONTADOR-LIDOS.
+           READ SALES-TRANS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+                   MOVE WRK-CHECKPOINT-ANT TO WRK-CONTADOR-LIDOS
+           END-READ.
+
+      *****************************************************************
+      * 1100-CARREGAR-COTACOES
+      * CARREGA A TABELA DE COTACOES DO DIA (RATE-TABLE) EM MEMORIA
+      * PARA CONVERTER AS VENDAS QUE NAO VIERAM EM REAL.
+      *****************************************************************
+       1100-CARREGAR-COTACOES.
+           OPEN INPUT RATE-TABLE.
+           READ RATE-TABLE
+               AT END MOVE 'S' TO WRK-FIM-RATETAB
+           END-READ.
+           PERFORM 1110-GUARDAR-COTACAO UNTIL FIM-RATETAB.
+           CLOSE RATE-TABLE.
+
+       1110-GUARDAR-COTACAO.
+           ADD 1 TO WRK-QTD-MOEDAS.
+           MOVE RT-MOEDA    TO WRK-TAB-MOEDA (WRK-QTD-MOEDAS).
+           MOVE RT-COTACAO  TO WRK-TAB-VALOR (WRK-QTD-MOEDAS).
+           READ RATE-TABLE
+               AT END MOVE 'S' TO WRK-FIM-RATETAB
+           END-READ.
+
+      *****************************************************************
+      * 2000-PROCESSAR-VENDA
+      * IMPRIME A VENDA CORRENTE E A MEDIA ACUMULADA ATE AQUI.
+      *****************************************************************
+       2000-PROCESSAR-VENDA.
+           IF ST-VALOR NOT > 0
+               PERFORM 2050-REGISTRAR-EXCECAO
+           ELSE
+               PERFORM 2010-CONVERTER-MOEDA
+               IF COTACAO-NAO-ACHADA
+                   PERFORM 2060-REGISTRAR-EXCECAO-MOEDA
+               ELSE
+               PERFORM 2020-ACUMULAR-VENDA
+               END-IF
+           END-IF.
+
+           READ SALES-TRANS
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO WRK-CONTADOR-LIDOS
+           END-IF.
 
-      *********************** MÉDIA VENDAS ************************
-           COMPUTE     WRK-MEDIA = (WRK-VENDA1 + WRK-VENDA2) / 2.
+      *****************************************************************
+      * 2020-ACUMULAR-VENDA
+      * VENDA VALIDA, JA CONVERTIDA - ATUALIZA QUEBRA DE CONTROLE,
+      * TOTAIS E MEDIA, E IMPRIME A LINHA DA VENDA.
+      *****************************************************************
+       2020-ACUMULAR-VENDA.
+           IF PRIMEIRA-VENDA-VALIDA
+               MOVE 'N'             TO WRK-PRIMEIRA-VENDA
+               MOVE ST-COD-VENDEDOR TO WRK-VENDEDOR-ANT
+           ELSE
+               IF ST-COD-VENDEDOR NOT = WRK-VENDEDOR-ANT
+                   PERFORM 2100-IMPRIMIR-SUBTOTAL
+                   MOVE ST-COD-VENDEDOR TO WRK-VENDEDOR-ANT
+                   MOVE ZEROS           TO WRK-SUBTOTAL
+               END-IF
+           END-IF.
 
-           MOVE        WRK-VENDA1 TO       WRK-VENDAMS.
+           ADD 1                      TO WRK-QTD-VENDAS.
+           ADD WRK-VALOR-CONVERTIDO   TO WRK-SOMA-VENDAS.
+           ADD WRK-VALOR-CONVERTIDO   TO WRK-SUBTOTAL.
+           COMPUTE WRK-MEDIA = WRK-SOMA-VENDAS / WRK-QTD-VENDAS.
+
+           MOVE        WRK-VALOR-CONVERTIDO TO WRK-VENDAMS.
            DISPLAY    '========================================='
-           DISPLAY    'VENDA NO VALOR: '   WRK-VENDAMS
+           DISPLAY    'VENDEDOR: '    ST-COD-VENDEDOR
+                       ' MOEDA: '     ST-MOEDA
+                       '  VENDA NO VALOR: '   WRK-VENDAMS
            END-DISPLAY.
 
-           MOVE        WRK-VENDA2 TO       WRK-VENDAMS.
-           DISPLAY    'VENDA NO VALOR: '   WRK-VENDAMS
+           MOVE        WRK-MEDIA  TO       WRK-MEDIAFN.
+           DISPLAY    'MEDIA ACUMULADA: '   WRK-MEDIAFN
            END-DISPLAY.
 
-           MOVE        WRK-MEDIA  TO       WRK-MEDIAFN.
-           DISPLAY    'MEDIA DE VENDA: '   WRK-MEDIAFN
+           IF FUNCTION MOD (WRK-CONTADOR-LIDOS, 100) = 0
+               PERFORM 1200-GRAVAR-CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      * 1200-GRAVAR-CHECKPOINT
+      * GRAVA O PROGRESSO PARCIAL DO ARQUIVO DO DIA, PARA QUE UM LOTE
+      * INTERROMPIDO POSSA REINICIAR A PARTIR DAQUI.
+      *****************************************************************
+       1200-GRAVAR-CHECKPOINT.
+           MOVE WRK-MTD-SOMA-COMMIT TO MTD-SOMA-VENDAS.
+           MOVE WRK-MTD-QTD-COMMIT  TO MTD-QTD-VENDAS.
+           MOVE WRK-CONTADOR-LIDOS  TO MTD-CHECKPOINT.
+           MOVE WRK-SOMA-VENDAS     TO MTD-SOMA-PARCIAL.
+           MOVE WRK-QTD-VENDAS      TO MTD-QTD-PARCIAL.
+           MOVE WRK-QTD-REJEITADAS  TO MTD-REJ-PARCIAL.
+           OPEN OUTPUT MTD-TOTALS.
+           WRITE MTD-REGISTRO.
+           CLOSE MTD-TOTALS.
+
+      *****************************************************************
+      * 2010-CONVERTER-MOEDA
+      * VENDAS EM REAL PASSAM DIRETO. AS DEMAIS SAO CONVERTIDAS PELA
+      * COTACAO DO DIA (RATE-TABLE), DA MESMA FORMA QUE O AULA22 FAZ
+      * COM WRK-COTACAO-DOLAR * VALOR.
+      *****************************************************************
+       2010-CONVERTER-MOEDA.
+           MOVE 'N' TO WRK-COTACAO-NAO-ACHADA.
+           IF ST-MOEDA = 'BRL' OR ST-MOEDA = SPACES
+               MOVE ST-VALOR TO WRK-VALOR-CONVERTIDO
+           ELSE
+               MOVE ZEROS TO WRK-COTACAO-ACHADA
+               SET WRK-TAB-IDX TO 1
+               SEARCH WRK-TAB-ITEM
+                   AT END
+                       DISPLAY 'COTACAO NAO ENCONTRADA PARA MOEDA: '
+                               ST-MOEDA
+                       MOVE 'S' TO WRK-COTACAO-NAO-ACHADA
+                   WHEN WRK-TAB-MOEDA (WRK-TAB-IDX) = ST-MOEDA
+                       MOVE WRK-TAB-VALOR (WRK-TAB-IDX)
+                           TO WRK-COTACAO-ACHADA
+               END-SEARCH
+               IF NOT COTACAO-NAO-ACHADA
+                   COMPUTE WRK-VALOR-CONVERTIDO ROUNDED =
+                       ST-VALOR * WRK-COTACAO-ACHADA
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 2050-REGISTRAR-EXCECAO
+      * VENDA ZERADA OU NEGATIVA - NAO ENTRA NA MEDIA, VAI PARA O
+      * ARQUIVO DE EXCECOES.
+      *****************************************************************
+       2050-REGISTRAR-EXCECAO.
+           ADD 1 TO WRK-QTD-REJEITADAS.
+           MOVE ST-VALOR TO WRK-VALORMS-REJ.
+           STRING 'VENDEDOR ' ST-COD-VENDEDOR
+                  ' VALOR INVALIDO: ' WRK-VALORMS-REJ
+               DELIMITED BY SIZE INTO SE-LINHA.
+           WRITE SE-LINHA.
+           DISPLAY 'VENDA REJEITADA - VENDEDOR ' ST-COD-VENDEDOR
+                   ' VALOR: ' WRK-VALORMS-REJ
            END-DISPLAY.
-           STOP RUN.
+
+      *****************************************************************
+      * 2060-REGISTRAR-EXCECAO-MOEDA
+      * MOEDA SEM COTACAO NO RATE-TABLE - NAO ENTRA NA MEDIA (FICARIA
+      * CONVERTIDA A ZERO), VAI PARA O ARQUIVO DE EXCECOES.
+      *****************************************************************
+       2060-REGISTRAR-EXCECAO-MOEDA.
+           ADD 1 TO WRK-QTD-REJEITADAS.
+           MOVE ST-VALOR TO WRK-VALORMS-REJ.
+           STRING 'VENDEDOR ' ST-COD-VENDEDOR
+                  ' MOEDA SEM COTACAO: ' ST-MOEDA
+                  ' VALOR: ' WRK-VALORMS-REJ
+               DELIMITED BY SIZE INTO SE-LINHA.
+           WRITE SE-LINHA.
+           DISPLAY 'VENDA REJEITADA - VENDEDOR ' ST-COD-VENDEDOR
+                   ' MOEDA SEM COTACAO: ' ST-MOEDA
+           END-DISPLAY.
+
+      *****************************************************************
+      * 2100-IMPRIMIR-SUBTOTAL
+      * IMPRIME O SUBTOTAL DO VENDEDOR/LOJA QUE ACABOU DE SER FECHADO.
+      *****************************************************************
+       2100-IMPRIMIR-SUBTOTAL.
+           MOVE WRK-SUBTOTAL TO WRK-SUBTOTALFN.
+           DISPLAY    '-----------------------------------------'
+           DISPLAY    'SUBTOTAL VENDEDOR ' WRK-VENDEDOR-ANT ': '
+                       WRK-SUBTOTALFN
+           END-DISPLAY.
+
+      *****************************************************************
+      * 3000-TOTAL-GERAL
+      *****************************************************************
+       3000-TOTAL-GERAL.
+           PERFORM 2100-IMPRIMIR-SUBTOTAL.
+
+           IF WRK-QTD-VENDAS > 0
+               COMPUTE WRK-MEDIA = WRK-SOMA-VENDAS / WRK-QTD-VENDAS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIAFN.
+           DISPLAY    '========================================='
+           DISPLAY    'MEDIA DE VENDA DO DIA: '   WRK-MEDIAFN
+           END-DISPLAY.
+
+      *****************************************************************
+      * 4000-GRAVAR-MTD
+      * O SALES-TRANS DO DIA FOI TOTALMENTE PROCESSADO - FECHA O DIA,
+      * SOMANDO NO ACUMULADO DO MES E ZERANDO O CHECKPOINT.
+      *****************************************************************
+       4000-GRAVAR-MTD.
+           ADD WRK-SOMA-VENDAS TO WRK-MTD-SOMA-COMMIT.
+           ADD WRK-QTD-VENDAS  TO WRK-MTD-QTD-COMMIT.
+           MOVE WRK-MTD-SOMA-COMMIT TO MTD-SOMA-VENDAS.
+           MOVE WRK-MTD-QTD-COMMIT  TO MTD-QTD-VENDAS.
+           MOVE ZEROS               TO MTD-CHECKPOINT.
+           MOVE ZEROS               TO MTD-SOMA-PARCIAL.
+           MOVE ZEROS               TO MTD-QTD-PARCIAL.
+           MOVE ZEROS               TO MTD-REJ-PARCIAL.
+           OPEN OUTPUT MTD-TOTALS.
+           WRITE MTD-REGISTRO.
+           CLOSE MTD-TOTALS.
+
+           MOVE WRK-MTD-SOMA-COMMIT TO WRK-MEDIAFN.
+           DISPLAY 'TOTAL ACUMULADO NO MES: ' WRK-MEDIAFN
+           END-DISPLAY.
+
+      *****************************************************************
+      * 4050-GRAVAR-YTD
+      * SOMA AS VENDAS DO DIA NO ACUMULADO DO ANO, QUE NAO E ZERADO
+      * PELO FECHAMENTO MENSAL DO MTD-TOTALS.
+      *****************************************************************
+       4050-GRAVAR-YTD.
+           ADD WRK-SOMA-VENDAS TO WRK-YTD-SOMA-COMMIT.
+           ADD WRK-QTD-VENDAS  TO WRK-YTD-QTD-COMMIT.
+           MOVE WRK-YTD-SOMA-COMMIT TO YT-SOMA-VENDAS.
+           MOVE WRK-YTD-QTD-COMMIT  TO YT-QTD-VENDAS.
+           OPEN OUTPUT YTD-SALES.
+           WRITE YT-REGISTRO.
+           CLOSE YTD-SALES.
+
+           MOVE WRK-YTD-SOMA-COMMIT TO WRK-MEDIAFN.
+           DISPLAY 'TOTAL ACUMULADO NO ANO: ' WRK-MEDIAFN
+           END-DISPLAY.
+
+      *****************************************************************
+      * 9000-ENCERRAR-ARQUIVO
+      *****************************************************************
+       9000-ENCERRAR-ARQUIVO.
+           CLOSE SALES-TRANS.
+           CLOSE SALES-EXCEPT.
+
+      *****************************************************************
+      * 9700-IMPRIMIR-TOTAIS-CONTROLE
+      * MOSTRA O TOTAL DE REGISTROS LIDOS, GRAVADOS (SOMADOS NA MEDIA)
+      * E REJEITADOS (PARA O SALES-EXCEPT) NESTA EXECUCAO DO LOTE.
+      *****************************************************************
+       9700-IMPRIMIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE ========='.
+           MOVE WRK-CONTADOR-LIDOS TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS LIDOS:      ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-VENDAS     TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS GRAVADOS:   ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-REJEITADAS TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS REJEITADOS: ' WRK-CONTROLEFN.
+       9700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9900-GRAVAR-ERRO
+      * GRAVA UMA LINHA NO ERROR-LOG COM O PROGRAMA, O ARQUIVO, A
+      * OPERACAO E O FILE STATUS QUE VIERAM RUINS (EL-ARQUIVO/
+      * EL-OPERACAO/EL-STATUS JA MONTADOS PELO CHAMADOR).
+      *****************************************************************
+       9900-GRAVAR-ERRO.
+           MOVE 'PROGVENDAS' TO EL-PROGRAMA.
+           ACCEPT EL-DATA FROM DATE YYYYMMDD.
+           OPEN EXTEND ERROR-LOG.
+           WRITE EL-REGISTRO.
+           CLOSE ERROR-LOG.
+
+      *****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR
+      * CAPTURA E CONFERE O ID DO OPERADOR ANTES DE DAR INICIO AO
+      * PROGRAMA, PARA SE TER RESPONSAVEL POR CADA EXECUCAO.
+      *****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
