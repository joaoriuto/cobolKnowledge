@@ -0,0 +1,208 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           PROGCOB08B.
+      ****************************************************************
+      * AREA DE COMENTARIOS - REMARKS                                *
+      * AUTHOR: JOAO RIUTO                                           *
+      * OBJETIVO: PROCESSAR EM LOTE A TURMA INTEIRA DO STUDENT-GRADES,*
+      *           APLICANDO O MESMO CRITERIO DE CLASSIFICACAO DO      *
+      *           PROGCOB08, E ACRESCENTAR CADA RESULTADO AO          *
+      *           TRANSCRIPT-HIST SEM PASSAR POR CONSOLE.             *
+      * HISTORICO DE ALTERACOES                                       *
+      * 2026-08-09 JR  PROGRAMA INICIAL.                              *
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO STUDENT-GRADES SE *
+      *                O OPEN TIVER DADO CERTO, PARA NAO TENTAR LER   *
+      *                UM ARQUIVO QUE NEM ABRIU APOS GRAVAR O ERRO.   *
+      ****************************************************************
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES   ASSIGN TO "STUDENT-GRADES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STUDGRD.
+           SELECT GRADE-THRESHOLDS ASSIGN TO "GRADE-THRESHOLDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRTHRESH.
+           SELECT TRANSCRIPT-HIST  ASSIGN TO "TRANSCRIPT-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANHIST.
+           SELECT ERROR-LOG        ASSIGN TO "ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ERRLOG.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  STUDENT-GRADES.
+           COPY STUDGRD.
+       FD  GRADE-THRESHOLDS.
+           COPY GRTHRESH.
+       FD  TRANSCRIPT-HIST.
+           COPY TRANHIST.
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+       WORKING-STORAGE       SECTION.
+       77  WRK-FS-STUDGRD            PIC X(02) VALUE SPACES.
+           88  FS-STUDGRD-OK              VALUE '00'.
+       77  WRK-FS-GRTHRESH           PIC X(02) VALUE SPACES.
+           88  FS-GRTHRESH-OK              VALUE '00'.
+       77  WRK-FS-TRANHIST           PIC X(02) VALUE SPACES.
+       77  WRK-FS-ERRLOG             PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO               VALUE 'S'.
+      * FAIXAS PADRAO, USADAS SE O GRADE-THRESHOLDS NAO EXISTIR (MESMOS
+      * VALORES PADRAO DO PROGCOB08).
+       77  WRK-LIMITE-RECUP          PIC 9(02) VALUE 02.
+       77  WRK-LIMITE-APROV          PIC 9(02) VALUE 06.
+       77  WRK-MEDIA-BONUS           PIC 9(02) VALUE 10.
+       77  WRK-FREQ-MINIMA           PIC 9(03) VALUE 075.
+       77  WRK-MEDIA                 PIC 9(03) VALUE ZEROS.
+       77  WRK-STATUS-FINAL          PIC X(20) VALUE SPACES.
+       77  WRK-QTD-LIDOS             PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-QTD-GRAVADOS          PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-QTD-REJEITADOS        PIC 9(06) COMP VALUE ZEROS.
+       77  WRK-CONTROLEFN            PIC ZZZ.ZZ9 VALUE ZEROS.
+       PROCEDURE             DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARREGAR-LIMITES.
+           PERFORM 1100-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-ALUNO UNTIL FIM-ARQUIVO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           PERFORM 9700-IMPRIMIR-TOTAIS-CONTROLE.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-CARREGAR-LIMITES - LE A FAIXA DE APROVACAO DO DIA NO     *
+      *                         GRADE-THRESHOLDS; SE O ARQUIVO NAO    *
+      *                         EXISTIR, MANTEM OS VALORES PADRAO.    *
+      ****************************************************************
+       1000-CARREGAR-LIMITES.
+           OPEN INPUT GRADE-THRESHOLDS.
+           IF FS-GRTHRESH-OK THEN
+               READ GRADE-THRESHOLDS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GT-LIMITE-RECUPERACAO TO WRK-LIMITE-RECUP
+                       MOVE GT-LIMITE-APROVADO    TO WRK-LIMITE-APROV
+                       MOVE GT-MEDIA-BONUS        TO WRK-MEDIA-BONUS
+                       MOVE GT-FREQ-MINIMA        TO WRK-FREQ-MINIMA
+               END-READ
+               CLOSE GRADE-THRESHOLDS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1100-ABRIR-ARQUIVOS - ABRE O STUDENT-GRADES E LE O PRIMEIRO   *
+      *                        ALUNO.                                 *
+      ****************************************************************
+       1100-ABRIR-ARQUIVOS.
+           OPEN INPUT STUDENT-GRADES.
+           IF NOT FS-STUDGRD-OK
+               MOVE 'STUDENT-GRADES' TO EL-ARQUIVO
+               MOVE 'OPEN'           TO EL-OPERACAO
+               MOVE WRK-FS-STUDGRD   TO EL-STATUS
+               PERFORM 9900-GRAVAR-ERRO
+           END-IF.
+           IF FS-STUDGRD-OK
+               READ STUDENT-GRADES
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESSAR-ALUNO - CALCULA A MEDIA, CLASSIFICA E          *
+      *                        ACRESCENTA O RESULTADO DO ALUNO AO     *
+      *                        TRANSCRIPT-HIST.                       *
+      ****************************************************************
+       2000-PROCESSAR-ALUNO.
+           ADD 1 TO WRK-QTD-LIDOS.
+           COMPUTE WRK-MEDIA = (SG-NOTA1 + SG-NOTA2) / 2.
+
+           EVALUATE TRUE
+             WHEN WRK-MEDIA = WRK-MEDIA-BONUS
+                  MOVE 'APROVADO COM BONUS' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA >= WRK-LIMITE-APROV
+                  MOVE 'APROVADO' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA = 0
+                  MOVE 'AUSENTE' TO WRK-STATUS-FINAL
+             WHEN WRK-MEDIA >= WRK-LIMITE-RECUP
+                  IF SG-FREQUENCIA >= WRK-FREQ-MINIMA THEN
+                      MOVE 'RECUPERACAO' TO WRK-STATUS-FINAL
+                  ELSE
+                      MOVE 'REPROVADO POR FALTAS' TO WRK-STATUS-FINAL
+                  END-IF
+             WHEN OTHER
+                  MOVE 'REPROVADO' TO WRK-STATUS-FINAL
+           END-EVALUATE.
+
+           PERFORM 2100-GRAVAR-TRANSCRICAO.
+           ADD 1 TO WRK-QTD-GRAVADOS.
+
+           READ STUDENT-GRADES
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2100-GRAVAR-TRANSCRICAO - ACRESCENTA O RESULTADO DO ALUNO AO  *
+      *                           HISTORICO ENTRE TERMOS.             *
+      ****************************************************************
+       2100-GRAVAR-TRANSCRICAO.
+           OPEN EXTEND TRANSCRIPT-HIST.
+           MOVE SG-MATRICULA    TO TH-MATRICULA.
+           MOVE SG-TERMO        TO TH-TERMO.
+           MOVE WRK-MEDIA       TO TH-MEDIA.
+           MOVE WRK-STATUS-FINAL TO TH-STATUS.
+           WRITE TH-REGISTRO.
+           CLOSE TRANSCRIPT-HIST.
+       2100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS DO LOTE.           *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE STUDENT-GRADES.
+       9000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9700-IMPRIMIR-TOTAIS-CONTROLE - MOSTRA O TOTAL DE ALUNOS      *
+      *                       LIDOS DO STUDENT-GRADES E GRAVADOS NO   *
+      *                       TRANSCRIPT-HIST NESTE LOTE.             *
+      ****************************************************************
+       9700-IMPRIMIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE ========='.
+           MOVE WRK-QTD-LIDOS      TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS LIDOS:      ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-GRAVADOS   TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS GRAVADOS:   ' WRK-CONTROLEFN.
+           MOVE WRK-QTD-REJEITADOS TO WRK-CONTROLEFN.
+           DISPLAY 'REGISTROS REJEITADOS: ' WRK-CONTROLEFN.
+       9700-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9900-GRAVAR-ERRO - GRAVA UMA LINHA NO ERROR-LOG COM O         *
+      *                    PROGRAMA, O ARQUIVO, A OPERACAO E O FILE   *
+      *                    STATUS QUE VIERAM RUINS (EL-ARQUIVO/       *
+      *                    EL-OPERACAO/EL-STATUS JA MONTADOS PELO     *
+      *                    CHAMADOR).                                 *
+      ****************************************************************
+       9900-GRAVAR-ERRO.
+           MOVE 'PROGCOB08B' TO EL-PROGRAMA.
+           ACCEPT EL-DATA FROM DATE YYYYMMDD.
+           OPEN EXTEND ERROR-LOG.
+           WRITE EL-REGISTRO.
+           CLOSE ERROR-LOG.
+       9900-EXIT.
+           EXIT.
