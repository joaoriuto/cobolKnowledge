@@ -3,23 +3,72 @@
       *
       * Purpose: SOLICITAR UM NOME E EMITIR A MENSAGEM "MUITO PRAZER XXX"
       *          SEJA BEM-VINDO!.
+      *
+      * Modification history
+      * 2026-08-09 JR  REJEITA NOME EM BRANCO, REPETINDO O PEDIDO ATE
+      *                O OPERADOR DIGITAR ALGUMA COISA.
+      * 2026-08-09 JR  PASSA A REGISTRAR CADA VISITANTE CUMPRIMENTADO
+      *                NO VISITOR-LOG, COM DATA E HORA, ACOMPANHANDO O
+      *                PROGCOB02.
+      * 2026-08-09 JR  NOME PASSA DE X(10) PARA X(30), ACEITO EM UM
+      *                CAMPO AINDA MAIOR PARA DETECTAR E AVISAR QUANDO
+      *                O NOME DIGITADO TIVER SIDO CORTADO.
       ******************************************************************
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             AULA21.
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG ASSIGN TO "VISITOR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VISITLOG.
        DATA                    DIVISION.
        FILE                    SECTION.
+       FD  VISITOR-LOG.
+           COPY VISITLOG.
        WORKING-STORAGE         SECTION.
-           77 NOME             PICTURE X(10).
+           77 NOME             PICTURE X(30).
+           77 WRK-NOME-DIGITADO PICTURE X(60).
+           77 WRK-FS-VISITLOG  PICTURE X(02) VALUE SPACES.
        PROCEDURE               DIVISION.
        MAIN-PROCEDURE.
       ********* ENTRADA DE DADOS
+           PERFORM 1000-LER-NOME UNTIL WRK-NOME-DIGITADO NOT = SPACES.
+           MOVE WRK-NOME-DIGITADO TO NOME.
+           IF WRK-NOME-DIGITADO (31:30) NOT = SPACES THEN
+               DISPLAY "AVISO: NOME DIGITADO FOI CORTADO PARA 30 "
+                       "CARACTERES"
+           END-IF.
+
+            DISPLAY "MUITO PRAZER, " NOME "!"
+            DISPLAY "SEJA BEM-VINDO!"
+            PERFORM 2000-GRAVAR-VISITANTE.
+            STOP RUN.
+
+      ****************************************************************
+      * 1000-LER-NOME - PEDE O NOME DO VISITANTE E REPETE O PEDIDO SE *
+      *                 NADA FOR DIGITADO.                            *
+      ****************************************************************
+       1000-LER-NOME.
            DISPLAY "---------------------------------------"
            DISPLAY "INFORME SEU NOME: "
            END-DISPLAY.
-               ACCEPT NOME
+               ACCEPT WRK-NOME-DIGITADO
                END-ACCEPT.
+       1000-EXIT.
+           EXIT.
 
-            DISPLAY "MUITO PRAZER, " NOME "!"
-            DISPLAY "SEJA BEM-VINDO!"
-            STOP RUN.
+      ****************************************************************
+      * 2000-GRAVAR-VISITANTE - ACRESCENTA O VISITANTE AO VISITOR-LOG *
+      *                         COM A DATA E HORA DO SISTEMA.         *
+      ****************************************************************
+       2000-GRAVAR-VISITANTE.
+           OPEN EXTEND VISITOR-LOG.
+           MOVE NOME TO VL-NOME.
+           ACCEPT VL-DATA FROM DATE YYYYMMDD.
+           ACCEPT VL-HORA FROM TIME.
+           WRITE VL-REGISTRO.
+           CLOSE VISITOR-LOG.
+       2000-EXIT.
+           EXIT.
        END PROGRAM             AULA21.
