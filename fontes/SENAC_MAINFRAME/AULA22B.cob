@@ -0,0 +1,194 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             AULA22B.
+      ******************************************************************
+      * Author: JOAO RIUTO
+      *
+      * Purpose: PROCESSAR EM LOTE A FILA DE PEDIDOS DE CONVERSAO DO
+      *          CONVERSAO-PENDENTE, USANDO O MESMO RATE-TABLE DO
+      *          AULA22, E GRAVAR CADA CONVERSAO NO CONVERSAO-HIST.
+      *
+      * Modification history
+      * 2026-08-09 JR  PROGRAMA INICIAL.
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO RATE-TABLE SE O
+      *                OPEN TIVER DADO CERTO, PARA NAO TENTAR LER UM
+      *                ARQUIVO QUE NEM ABRIU.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE        ASSIGN TO "RATE-TABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RATETAB.
+           SELECT CONVERSAO-PENDENTE ASSIGN TO "CONVERSAO-PENDENTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONVPEND.
+           SELECT CONVERSAO-SAIDA   ASSIGN TO "CONVERSAO-SAIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONVSAI.
+           SELECT CONVERSAO-HIST    ASSIGN TO "CONVERSAO-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONVHIST.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  RATE-TABLE.
+           COPY RATETAB.
+       FD  CONVERSAO-PENDENTE.
+           COPY CONVPEND.
+       FD  CONVERSAO-SAIDA.
+       01  CS-LINHA                 PICTURE X(60).
+       FD  CONVERSAO-HIST.
+           COPY CONVHIST.
+       WORKING-STORAGE         SECTION.
+       77  WRK-FS-RATETAB      PIC X(02)    VALUE SPACES.
+           88  FS-RATETAB-OK           VALUE '00'.
+       77  WRK-FS-CONVPEND     PIC X(02)    VALUE SPACES.
+       77  WRK-FS-CONVSAI      PIC X(02)    VALUE SPACES.
+       77  WRK-FS-CONVHIST     PIC X(02)    VALUE SPACES.
+       77  WRK-FIM-RATETAB     PIC X(01)    VALUE 'N'.
+           88  FIM-RATETAB          VALUE 'S'.
+       77  WRK-FIM-ARQUIVO     PIC X(01)    VALUE 'N'.
+           88  FIM-ARQUIVO          VALUE 'S'.
+
+       01  WRK-TAB-COTACAO.
+           05  WRK-TAB-ITEM OCCURS 20 TIMES INDEXED BY WRK-TAB-IDX.
+               10  WRK-TAB-MOEDA       PICTURE X(03).
+               10  WRK-TAB-VALOR       PICTURE 9(06)V9999.
+       77  WRK-QTD-MOEDAS      PIC 9(02)    VALUE ZEROS.
+
+       77  WRK-COTACAO-SEL      PIC 9(06)V9999 VALUE ZEROS.
+       77  WRK-COTACAO-ACHADA   PIC X(01)    VALUE 'N'.
+           88  COTACAO-ACHADA       VALUE 'S'.
+       77  WRK-VALORFINAL       PIC 9(8)V9999 VALUE ZEROS.
+       77  WRK-VALORMSK         PIC ZZZZZZ99,99 VALUE ZEROS.
+       77  WRK-QTD-PROCESSADOS  PIC 9(06)    VALUE ZEROS.
+       77  WRK-QTD-REJEITADOS   PIC 9(06)    VALUE ZEROS.
+       PROCEDURE               DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARREGAR-COTACOES.
+           PERFORM 1100-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-PEDIDO UNTIL FIM-ARQUIVO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           DISPLAY "PEDIDOS CONVERTIDOS: " WRK-QTD-PROCESSADOS.
+           DISPLAY "PEDIDOS REJEITADOS:  " WRK-QTD-REJEITADOS.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-CARREGAR-COTACOES - CARREGA O RATE-TABLE DO DIA EM       *
+      *                          MEMORIA.                             *
+      ****************************************************************
+       1000-CARREGAR-COTACOES.
+           OPEN INPUT RATE-TABLE.
+           IF FS-RATETAB-OK
+               READ RATE-TABLE
+                   AT END MOVE 'S' TO WRK-FIM-RATETAB
+               END-READ
+               PERFORM 1010-GUARDAR-COTACAO UNTIL FIM-RATETAB
+               CLOSE RATE-TABLE
+           ELSE
+               MOVE 'S' TO WRK-FIM-RATETAB
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1010-GUARDAR-COTACAO.
+           ADD 1 TO WRK-QTD-MOEDAS.
+           MOVE RT-MOEDA   TO WRK-TAB-MOEDA (WRK-QTD-MOEDAS).
+           MOVE RT-COTACAO TO WRK-TAB-VALOR (WRK-QTD-MOEDAS).
+           READ RATE-TABLE
+               AT END MOVE 'S' TO WRK-FIM-RATETAB
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1100-ABRIR-ARQUIVOS - ABRE A FILA DE PEDIDOS E OS RELATORIOS  *
+      *                       DE SAIDA, E LE O PRIMEIRO PEDIDO.       *
+      ****************************************************************
+       1100-ABRIR-ARQUIVOS.
+           OPEN INPUT  CONVERSAO-PENDENTE
+                OUTPUT CONVERSAO-SAIDA
+                EXTEND CONVERSAO-HIST.
+           READ CONVERSAO-PENDENTE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESSAR-PEDIDO - CONVERTE UM PEDIDO DA FILA E GRAVA O  *
+      *                         RESULTADO, OU REJEITA SE A MOEDA NAO  *
+      *                         ESTIVER NO RATE-TABLE.                *
+      ****************************************************************
+       2000-PROCESSAR-PEDIDO.
+           PERFORM 2010-BUSCAR-COTACAO.
+
+           IF NOT COTACAO-ACHADA THEN
+               ADD 1 TO WRK-QTD-REJEITADOS
+               MOVE SPACES TO CS-LINHA
+               STRING CP-MOEDA DELIMITED BY SIZE
+                      ' REJEITADO - MOEDA NAO CADASTRADA'
+                          DELIMITED BY SIZE
+                   INTO CS-LINHA
+               END-STRING
+               WRITE CS-LINHA
+           ELSE
+               ADD 1 TO WRK-QTD-PROCESSADOS
+               COMPUTE WRK-VALORFINAL = WRK-COTACAO-SEL * CP-VALOR
+               MOVE WRK-VALORFINAL TO WRK-VALORMSK
+
+               MOVE SPACES TO CS-LINHA
+               STRING CP-MOEDA    DELIMITED BY SIZE
+                      ' '         DELIMITED BY SIZE
+                      CP-VALOR    DELIMITED BY SIZE
+                      ' = '       DELIMITED BY SIZE
+                      WRK-VALORMSK DELIMITED BY SIZE
+                   INTO CS-LINHA
+               END-STRING
+               WRITE CS-LINHA
+
+               ACCEPT CH-DATA FROM DATE YYYYMMDD
+               MOVE CP-MOEDA        TO CH-MOEDA
+               MOVE CP-VALOR        TO CH-VALOR-ORIG
+               MOVE WRK-COTACAO-SEL TO CH-COTACAO
+               MOVE WRK-VALORFINAL  TO CH-VALOR-FINAL
+               WRITE CH-REGISTRO
+           END-IF.
+
+           READ CONVERSAO-PENDENTE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2010-BUSCAR-COTACAO - LOCALIZA A COTACAO DA MOEDA DO PEDIDO   *
+      *                       NA TABELA CARREGADA.                   *
+      ****************************************************************
+       2010-BUSCAR-COTACAO.
+           SET WRK-TAB-IDX TO 1.
+           SEARCH WRK-TAB-ITEM
+               AT END
+                   MOVE 'N' TO WRK-COTACAO-ACHADA
+               WHEN WRK-TAB-MOEDA (WRK-TAB-IDX) = CP-MOEDA
+                   MOVE 'S' TO WRK-COTACAO-ACHADA
+                   MOVE WRK-TAB-VALOR (WRK-TAB-IDX) TO WRK-COTACAO-SEL
+           END-SEARCH.
+       2010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS DO LOTE.           *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE CONVERSAO-PENDENTE
+                 CONVERSAO-SAIDA
+                 CONVERSAO-HIST.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM             AULA22B.
