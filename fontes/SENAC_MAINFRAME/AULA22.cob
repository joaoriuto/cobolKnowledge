@@ -7,36 +7,214 @@
       *          > LER VALOR EM DOLAR
       *          > CONVERTER VALOR PARA REAL
       *          > MOSTRAR RESULTADO
+      *
+      * Modification history
+      * 2026-08-09 JR  A COTACAO DEIXA DE SER DIGITADA E PASSA A VIR DO
+      *                RATE-TABLE MANTIDO PELA TESOURARIA.
+      * 2026-08-09 JR  GRAVA CADA CONVERSAO NO CONVERSAO-HIST, COM A
+      *                DATA DO SISTEMA.
+      * 2026-08-09 JR  PASSA A ACEITAR QUALQUER MOEDA CADASTRADA NO
+      *                RATE-TABLE EM VEZ DE CONVERTER SO DOLAR.
+      * 2026-08-09 JR  ALERTA QUANDO A COTACAO DO DIA VARIAR MAIS DE
+      *                WRK-VARIANCE-LIMITE EM RELACAO A ULTIMA
+      *                CONVERSAO LANCADA PARA A MESMA MOEDA.
+      * 2026-08-09 JR  DESCONTA A COMISSAO DA MESA DE CAMBIO DO VALOR
+      *                CONVERTIDO ANTES DE WRK-VALORFINAL.
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO RATE-TABLE SE O
+      *                OPEN TIVER DADO CERTO, PARA NAO TENTAR LER UM
+      *                ARQUIVO QUE NEM ABRIU.
       ******************************************************************
        ENVIRONMENT             DIVISION.
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE ASSIGN TO "RATE-TABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RATETAB.
+           SELECT CONVERSAO-HIST ASSIGN TO "CONVERSAO-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONVHIST.
 
        DATA                    DIVISION.
        FILE                    SECTION.
+       FD  RATE-TABLE.
+           COPY RATETAB.
+       FD  CONVERSAO-HIST.
+           COPY CONVHIST.
        WORKING-STORAGE         SECTION.
-       77  WRK-COTACAO-DOLAR   PIC 9(8)     VALUE ZEROS.
+       77  WRK-FS-RATETAB      PIC X(02)    VALUE SPACES.
+           88  FS-RATETAB-OK           VALUE '00'.
+       77  WRK-FS-CONVHIST     PIC X(02)    VALUE SPACES.
+       77  WRK-FIM-RATETAB     PIC X(01)    VALUE 'N'.
+           88  FIM-RATETAB          VALUE 'S'.
+
+       01  WRK-TAB-COTACAO.
+           05  WRK-TAB-ITEM OCCURS 20 TIMES INDEXED BY WRK-TAB-IDX.
+               10  WRK-TAB-MOEDA       PICTURE X(03).
+               10  WRK-TAB-VALOR       PICTURE 9(06)V9999.
+       77  WRK-QTD-MOEDAS      PIC 9(02)    VALUE ZEROS.
+
+       77  WRK-MOEDA-SEL       PIC X(03)    VALUE SPACES.
+       77  WRK-COTACAO-SEL   PIC 9(06)V9999 VALUE ZEROS.
+       77  WRK-COTACAO-ACHADA  PIC X(01)    VALUE 'N'.
+           88  COTACAO-ACHADA       VALUE 'S'.
        77  WRK-RECEBERVALOR    PIC 9(8)     VALUE ZEROS.
-       77  WRK-VALORFINAL      PIC 9(8)     VALUE ZEROS.
-       77  WRK-VALORMSK        PIC ZZZZZZ99 VALUE ZEROS.
+       77  WRK-VALORBRUTO      PIC 9(8)V9999 VALUE ZEROS.
+       77  WRK-VALORFINAL      PIC 9(8)V9999 VALUE ZEROS.
+       77  WRK-VALORMSK        PIC ZZZZZZ99,99 VALUE ZEROS.
+       77  WRK-COMISSAO-PCT    PIC 9(02)V99 VALUE 002,00.
+       77  WRK-COMISSAO-VALOR  PIC 9(8)V9999 VALUE ZEROS.
+       77  WRK-COMISSAOMSK     PIC ZZZZZZ99,99 VALUE ZEROS.
+
+       77  WRK-FIM-CONVHIST    PIC X(01)    VALUE 'N'.
+           88  FIM-CONVHIST         VALUE 'S'.
+       77  WRK-COTACAO-ANTERIOR PIC 9(06)V9999 VALUE ZEROS.
+       77  WRK-COTACAO-ANT-ACHADA PIC X(01)  VALUE 'N'.
+           88  COTACAO-ANT-ACHADA    VALUE 'S'.
+       77  WRK-VARIANCE-LIMITE  PIC 9(03)V99 VALUE 005,00.
+       77  WRK-VARIANCE-PCT     PIC S9(05)V99 VALUE ZEROS.
+       77  WRK-VARIANCEFN       PIC -ZZZ9,99 VALUE ZEROS.
        PROCEDURE               DIVISION.
        MAIN-PROCEDURE.
-      ********* ENTRADA DE DADOS
+           PERFORM 1000-CARREGAR-COTACOES.
 
-           DISPLAY     "INOFRME A COTACAO DO DOLAR (U$)"
-           ACCEPT      WRK-COTACAO-DOLAR FROM CONSOLE.
-           DISPLAY     "INFORME O VALOR A SER CONVERTIDO"
-           ACCEPT      WRK-RECEBERVALOR  FROM CONSOLE.
-      ********* PROCESSAMENTO
+           DISPLAY     "INFORME A MOEDA A CONVERTER (EX: USD, EUR)"
+           ACCEPT      WRK-MOEDA-SEL FROM CONSOLE.
+           PERFORM 1100-BUSCAR-COTACAO.
 
-           COMPUTE WRK-VALORFINAL = WRK-COTACAO-DOLAR * WRK-RECEBERVALOR.
-           MOVE WRK-VALORFINAL TO WRK-VALORMSK.
+           IF NOT COTACAO-ACHADA THEN
+               DISPLAY "MOEDA " WRK-MOEDA-SEL
+                       " NAO ENCONTRADA NO RATE-TABLE"
+           ELSE
+               PERFORM 1200-VERIFICAR-VARIACAO
+      ********* ENTRADA DE DADOS
+               DISPLAY     "INFORME O VALOR A SER CONVERTIDO"
+               ACCEPT      WRK-RECEBERVALOR  FROM CONSOLE
+      ********* PROCESSAMENTO
+               COMPUTE WRK-VALORBRUTO =
+                       WRK-COTACAO-SEL * WRK-RECEBERVALOR
+               COMPUTE WRK-COMISSAO-VALOR =
+                       WRK-VALORBRUTO * WRK-COMISSAO-PCT / 100
+               COMPUTE WRK-VALORFINAL =
+                       WRK-VALORBRUTO - WRK-COMISSAO-VALOR
+               MOVE WRK-COMISSAO-VALOR TO WRK-COMISSAOMSK
+               MOVE WRK-VALORFINAL TO WRK-VALORMSK
       ********* SAIDA
+               DISPLAY     "QUANTIA A SER CONVERTIDA: " WRK-RECEBERVALOR
+               DISPLAY     "VALOR DA COTACAO: " WRK-COTACAO-SEL
+               DISPLAY     "COMISSAO DESCONTADA: " WRK-COMISSAOMSK
+               DISPLAY     "QUANTIDADE: " WRK-VALORMSK
+               END-DISPLAY
+               PERFORM 2000-GRAVAR-HISTORICO
+           END-IF.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-CARREGAR-COTACOES - CARREGA O RATE-TABLE DO DIA EM       *
+      *                          MEMORIA.                             *
+      ****************************************************************
+       1000-CARREGAR-COTACOES.
+           OPEN INPUT RATE-TABLE.
+           IF FS-RATETAB-OK
+               READ RATE-TABLE
+                   AT END MOVE 'S' TO WRK-FIM-RATETAB
+               END-READ
+               PERFORM 1010-GUARDAR-COTACAO UNTIL FIM-RATETAB
+               CLOSE RATE-TABLE
+           ELSE
+               MOVE 'S' TO WRK-FIM-RATETAB
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1010-GUARDAR-COTACAO.
+           ADD 1 TO WRK-QTD-MOEDAS.
+           MOVE RT-MOEDA   TO WRK-TAB-MOEDA (WRK-QTD-MOEDAS).
+           MOVE RT-COTACAO TO WRK-TAB-VALOR (WRK-QTD-MOEDAS).
+           READ RATE-TABLE
+               AT END MOVE 'S' TO WRK-FIM-RATETAB
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1100-BUSCAR-COTACAO - LOCALIZA A COTACAO DA MOEDA ESCOLHIDA   *
+      *                       NA TABELA CARREGADA.                   *
+      ****************************************************************
+       1100-BUSCAR-COTACAO.
+           SET WRK-TAB-IDX TO 1.
+           SEARCH WRK-TAB-ITEM
+               AT END
+                   MOVE 'N' TO WRK-COTACAO-ACHADA
+               WHEN WRK-TAB-MOEDA (WRK-TAB-IDX) = WRK-MOEDA-SEL
+                   MOVE 'S' TO WRK-COTACAO-ACHADA
+                   MOVE WRK-TAB-VALOR (WRK-TAB-IDX) TO WRK-COTACAO-SEL
+           END-SEARCH.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1200-VERIFICAR-VARIACAO - COMPARA A COTACAO DO DIA COM A      *
+      *                           ULTIMA LANCADA NO CONVERSAO-HIST    *
+      *                           PARA A MESMA MOEDA E ALERTA SE A    *
+      *                           VARIACAO PASSAR DO LIMITE.          *
+      ****************************************************************
+       1200-VERIFICAR-VARIACAO.
+           MOVE 'N' TO WRK-FIM-CONVHIST.
+           MOVE 'N' TO WRK-COTACAO-ANT-ACHADA.
+           OPEN INPUT CONVERSAO-HIST.
+           IF WRK-FS-CONVHIST = '00' THEN
+               READ CONVERSAO-HIST
+                   AT END SET FIM-CONVHIST TO TRUE
+               END-READ
+               PERFORM 1210-LER-ULTIMA-COTACAO UNTIL FIM-CONVHIST
+               CLOSE CONVERSAO-HIST
+           END-IF.
+
+           IF COTACAO-ANT-ACHADA AND WRK-COTACAO-ANTERIOR NOT = ZEROS
+               COMPUTE WRK-VARIANCE-PCT =
+                   ((WRK-COTACAO-SEL - WRK-COTACAO-ANTERIOR)
+                    / WRK-COTACAO-ANTERIOR) * 100
+               IF WRK-VARIANCE-PCT < 0 THEN
+                   MULTIPLY -1 BY WRK-VARIANCE-PCT
+               END-IF
+               IF WRK-VARIANCE-PCT > WRK-VARIANCE-LIMITE
+                   MOVE WRK-VARIANCE-PCT TO WRK-VARIANCEFN
+                   DISPLAY "ALERTA: COTACAO DE " WRK-MOEDA-SEL
+                           " VARIOU " WRK-VARIANCEFN
+                           "% DESDE A ULTIMA CONVERSAO LANCADA"
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-LER-ULTIMA-COTACAO.
+           IF CH-MOEDA = WRK-MOEDA-SEL THEN
+               MOVE 'S' TO WRK-COTACAO-ANT-ACHADA
+               MOVE CH-COTACAO TO WRK-COTACAO-ANTERIOR
+           END-IF.
+           READ CONVERSAO-HIST
+               AT END SET FIM-CONVHIST TO TRUE
+           END-READ.
+       1210-EXIT.
+           EXIT.
 
-           DISPLAY     "QUANTIA A SER CONVERTIDA: " WRK-RECEBERVALOR
-           DISPLAY     "VALOR DA COTACAO: " WRK-COTACAO-DOLAR
-           DISPLAY     "QUANTIDADE: " WRK-VALORMSK
-           END-DISPLAY.
-            STOP RUN.
+      ****************************************************************
+      * 2000-GRAVAR-HISTORICO - ACRESCENTA A CONVERSAO AO             *
+      *                         CONVERSAO-HIST, DATADA PELA DATA DO   *
+      *                         SISTEMA.                              *
+      ****************************************************************
+       2000-GRAVAR-HISTORICO.
+           OPEN EXTEND CONVERSAO-HIST.
+           ACCEPT CH-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-MOEDA-SEL     TO CH-MOEDA.
+           MOVE WRK-RECEBERVALOR TO CH-VALOR-ORIG.
+           MOVE WRK-COTACAO-SEL TO CH-COTACAO.
+           MOVE WRK-VALORFINAL   TO CH-VALOR-FINAL.
+           WRITE CH-REGISTRO.
+           CLOSE CONVERSAO-HIST.
+       2000-EXIT.
+           EXIT.
        END PROGRAM             AULA22.
