@@ -0,0 +1,101 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             exercicio04B.
+      ******************************************************************
+      * Author: JOAO RIUTO
+      *
+      * Purpose: > LER UM ARQUIVO COM VARIOS REGISTROS DE 4 NUMEROS
+      *          > CALCULAR O SOMATORIO DO QUADRADO DE CADA REGISTRO
+      *          > MOSTRAR UM RELATORIO NUMERADO COM OS RESULTADOS
+      *
+      * Modification history
+      * 2026-08-09 JR  PROGRAMA INICIAL, VERSAO EM LOTE DO exercicio04
+      *                QUE LE N REGISTROS DE 4 NUMEROS DE ARQUIVO EM VEZ
+      *                DE UM UNICO CONJUNTO DIGITADO NO CONSOLE.
+      * 2026-08-09 JR  SO LE O PRIMEIRO REGISTRO DO NUM4-INPUT SE O
+      *                OPEN TIVER DADO CERTO, PARA NAO TENTAR LER UM
+      *                ARQUIVO QUE NEM ABRIU.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT NUM4-INPUT ASSIGN TO "NUM4-INPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NUM4IN.
+
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD  NUM4-INPUT.
+       01  NI-REGISTRO.
+           05  NI-NUM1                  PICTURE S9(03).
+           05  NI-NUM2                  PICTURE S9(03).
+           05  NI-NUM3                  PICTURE S9(03).
+           05  NI-NUM4                  PICTURE S9(03).
+       WORKING-STORAGE          SECTION.
+       77  WRK-FS-NUM4IN       PIC X(02)    VALUE SPACES.
+           88  FS-NUM4IN-OK           VALUE '00'.
+       77  WRK-FIM-ARQUIVO     PIC X(01)    VALUE 'N'.
+           88  FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-CONTADOR        PIC 9(04) COMP VALUE ZEROS.
+
+       77  SOMATORIO_NUM        PIC S9999999 VALUE ZEROS.
+       77  SOMATORIO_EDIT        PIC ZZZZZZZ9 VALUE ZEROS.
+       77  WRK-CONTADORFN        PIC ZZZ9    VALUE ZEROS.
+       PROCEDURE               DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARQUIVO.
+           PERFORM 2000-PROCESSAR-REGISTRO UNTIL FIM-ARQUIVO.
+           CLOSE NUM4-INPUT.
+           DISPLAY "REGISTROS PROCESSADOS: " WRK-CONTADOR.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVO - ABRE O NUM4-INPUT E LE O PRIMEIRO         *
+      *                      REGISTRO.                                *
+      ****************************************************************
+       1000-ABRIR-ARQUIVO.
+           OPEN INPUT NUM4-INPUT.
+           IF FS-NUM4IN-OK
+               READ NUM4-INPUT
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESSAR-REGISTRO - CALCULA O SOMATORIO DO QUADRADO DOS *
+      *                           4 NUMEROS DE UM REGISTRO E MOSTRA A *
+      *                           LINHA NUMERADA DO RELATORIO.        *
+      ****************************************************************
+       2000-PROCESSAR-REGISTRO.
+           ADD 1 TO WRK-CONTADOR.
+           MOVE WRK-CONTADOR TO WRK-CONTADORFN.
+
+           IF NI-NUM1 < ZERO OR NI-NUM2 < ZERO
+              OR NI-NUM3 < ZERO OR NI-NUM4 < ZERO THEN
+               DISPLAY "REGISTRO " WRK-CONTADORFN
+                       ": CONTEM NUMERO NEGATIVO"
+           END-IF.
+
+           COMPUTE SOMATORIO_NUM = ( (NI-NUM1 * NI-NUM1) +
+                   (NI-NUM2 * NI-NUM2) + (NI-NUM3 * NI-NUM3) +
+                   (NI-NUM4 * NI-NUM4) )
+               ON SIZE ERROR
+                   DISPLAY "REGISTRO " WRK-CONTADORFN
+                           ": RESULTADO EXCEDE O CAMPO"
+               NOT ON SIZE ERROR
+                   MOVE SOMATORIO_NUM TO SOMATORIO_EDIT
+                   DISPLAY "REGISTRO " WRK-CONTADORFN
+                           ": SOMATORIO = " SOMATORIO_EDIT
+           END-COMPUTE.
+
+           READ NUM4-INPUT
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+       END PROGRAM             exercicio04B.
