@@ -28,14 +28,34 @@
            DISPLAY            'INFORME O PRIMEIRO NUMERO: '.
            ACCEPT              NUM4.
 
+      *    VALIDACAO DOS NUMEROS INFORMADOS ----------------------------
+           IF NUM1 < ZERO
+               DISPLAY '*** EXCECAO: NUM1 NEGATIVO: ' NUM1
+           END-IF.
+           IF NUM2 < ZERO
+               DISPLAY '*** EXCECAO: NUM2 NEGATIVO: ' NUM2
+           END-IF.
+           IF NUM3 < ZERO
+               DISPLAY '*** EXCECAO: NUM3 NEGATIVO: ' NUM3
+           END-IF.
+           IF NUM4 < ZERO
+               DISPLAY '*** EXCECAO: NUM4 NEGATIVO: ' NUM4
+           END-IF.
+
       *    PROCESSAMENTO ----------------------------------------------
 
            COMPUTE SOMATORIO_NUM = ( (NUM1 * NUM1) + (NUM2 * NUM2) +
-                   (NUM3 * NUM3) + (NUM4 * NUM4) ).
-           MOVE    SOMATORIO_NUM TO SOMATORIO_EDIT
+                   (NUM3 * NUM3) + (NUM4 * NUM4) )
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO EXCEDE O CAMPO'
+                   GO TO FIM-PROCESSAMENTO
+           END-COMPUTE.
+           MOVE    SOMATORIO_NUM TO SOMATORIO_EDIT.
 
       *    SAÍDA DE DADOS ---------------------------------------------
            DISPLAY 'SOMATÓRIO DO QUADRADO DOS NUMEROS INFORMADOS: '.
            DISPLAY SOMATORIO_EDIT.
+
+       FIM-PROCESSAMENTO.
             STOP RUN.
        END PROGRAM exercicio04.
