@@ -7,6 +7,11 @@
       *          > CALCULAR  O QUADRADO DE CADA
       *          > SOMAR TODOS
       *          > MOSTRAR RESULTADO
+      *
+      * Modification history
+      * 2026-08-09 JR  PASSA A MOSTRAR TAMBEM A MEDIA E A VARIANCIA
+      *                DOS 4 NUMEROS INFORMADOS, ALEM DA SOMA DOS
+      *                QUADRADOS.
       ******************************************************************
        ENVIRONMENT             DIVISION.
        CONFIGURATION           SECTION.
@@ -24,6 +29,12 @@
 
        77  SOMA       PIC 9(05)V99 VALUE ZEROS.
        77  RESLT-MASK PIC Z9       VALUE ZEROS.
+
+       77  WRK-SOMA-SIMPLES PIC 9(05)V99    VALUE ZEROS.
+       77  WRK-MEDIA        PIC 9(03)V9999  VALUE ZEROS.
+       77  WRK-MEDIAFN      PIC ZZZ9,9999   VALUE ZEROS.
+       77  WRK-VARIANCIA    PIC S9(05)V9999 VALUE ZEROS.
+       77  WRK-VARIANCIAFN  PIC -ZZZ9,9999  VALUE ZEROS.
        PROCEDURE               DIVISION.
        MAIN-PROCEDURE.
       ********* ENTRADA DE DADOS
@@ -47,9 +58,17 @@
            COMPUTE SOMA = (N1 * N1) + (N2 * N2) + (N3 * N3) + (N4 * N4).
            MOVE    SOMA TO RESLT-MASK.
 
+           COMPUTE WRK-SOMA-SIMPLES = N1 + N2 + N3 + N4.
+           COMPUTE WRK-MEDIA = WRK-SOMA-SIMPLES / 4.
+           COMPUTE WRK-VARIANCIA = (SOMA / 4) - (WRK-MEDIA * WRK-MEDIA).
+           MOVE    WRK-MEDIA     TO WRK-MEDIAFN.
+           MOVE    WRK-VARIANCIA TO WRK-VARIANCIAFN.
+
       ********* SAIDA
            DISPLAY "------------------------"
            DISPLAY "A SOMA DO QUADRADO DE TODOS OS NUMEROS: " RESLT-MASK.
            END-DISPLAY.
+           DISPLAY "MEDIA DOS NUMEROS: " WRK-MEDIAFN.
+           DISPLAY "VARIANCIA DOS NUMEROS: " WRK-VARIANCIAFN.
             STOP RUN.
        END PROGRAM             AULA22.
