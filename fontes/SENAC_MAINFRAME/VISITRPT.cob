@@ -0,0 +1,78 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             VISITRPT.
+      ******************************************************************
+      * Author: JOAO RIUTO
+      *
+      * Purpose: LER O VISITOR-LOG GRAVADO PELO PROGCOB02/AULA21 E
+      *          MOSTRAR O TOTAL DE VISITANTES CUMPRIMENTADOS NO DIA.
+      *
+      * Modification history
+      * 2026-08-09 JR  PROGRAMA INICIAL.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG ASSIGN TO "VISITOR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VISITLOG.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  VISITOR-LOG.
+           COPY VISITLOG.
+       WORKING-STORAGE         SECTION.
+       77  WRK-FS-VISITLOG     PIC X(02)    VALUE SPACES.
+       77  WRK-FIM-ARQUIVO     PIC X(01)    VALUE 'N'.
+           88  FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-DATA-HOJE       PIC 9(08)    VALUE ZEROS.
+       77  WRK-QTD-VISITANTES  PIC 9(06)    VALUE ZEROS.
+       PROCEDURE               DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1000-ABRIR-ARQUIVO.
+           PERFORM 2000-CONTAR-VISITANTE UNTIL FIM-ARQUIVO.
+           PERFORM 9000-ENCERRAR-ARQUIVO.
+           DISPLAY "========================================".
+           DISPLAY "VISITANTES CUMPRIMENTADOS EM " WRK-DATA-HOJE
+                   ": " WRK-QTD-VISITANTES.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVO - ABRE O VISITOR-LOG E LE O PRIMEIRO       *
+      *                      REGISTRO.                                *
+      ****************************************************************
+       1000-ABRIR-ARQUIVO.
+           OPEN INPUT VISITOR-LOG.
+           READ VISITOR-LOG
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-CONTAR-VISITANTE - CONTA O VISITANTE SE A DATA DO        *
+      *                         REGISTRO FOR A DATA DE HOJE.          *
+      ****************************************************************
+       2000-CONTAR-VISITANTE.
+           IF VL-DATA = WRK-DATA-HOJE THEN
+               ADD 1 TO WRK-QTD-VISITANTES
+           END-IF.
+           READ VISITOR-LOG
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-ENCERRAR-ARQUIVO - FECHA O VISITOR-LOG.                  *
+      ****************************************************************
+       9000-ENCERRAR-ARQUIVO.
+           CLOSE VISITOR-LOG.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM             VISITRPT.
