@@ -0,0 +1,144 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             AULA23N.
+      ******************************************************************
+      * Author: JOAO RIUTO
+      *
+      * Purpose: > LER UMA QUANTIDADE QUALQUER DE NUMEROS DO ARQUIVO
+      *            NUMBER-LIST
+      *          > CALCULAR O QUADRADO DE CADA UM
+      *          > SOMAR TODOS
+      *          > MOSTRAR RESULTADO
+      *
+      * Modification history
+      * 2026-08-09 JR  PROGRAMA INICIAL, VERSAO DO SOMATORIO DE
+      *                QUADRADOS QUE LE N NUMEROS DE ARQUIVO EM VEZ DE
+      *                EXATAMENTE QUATRO DIGITADOS NO CONSOLE.
+      * 2026-08-09 JR  PASSA A MOSTRAR TAMBEM A MEDIA E A VARIANCIA DOS
+      *                NUMEROS CARREGADOS.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-LIST ASSIGN TO "NUMBER-LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NUMLIST.
+
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD  NUMBER-LIST.
+       01  NL-NUMERO                PICTURE S9(03).
+       WORKING-STORAGE          SECTION.
+       77  WRK-FS-NUMLIST      PIC X(02)    VALUE SPACES.
+       77  WRK-FIM-ARQUIVO     PIC X(01)    VALUE 'N'.
+           88  FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-QTD-NUM         PIC 9(04) COMP VALUE ZEROS.
+       77  WRK-IDX             PIC 9(04) COMP VALUE ZEROS.
+
+       01  WRK-TAB-NUMEROS.
+           05  WRK-TAB-NUM OCCURS 100 TIMES
+                           INDEXED BY WRK-TAB-IDX
+                           PICTURE S9(03).
+
+       77  WRK-SOMA-QUAD       PIC S9(09)   VALUE ZEROS.
+       77  WRK-SOMAFN          PIC -ZZZZZZZ9 VALUE ZEROS.
+
+       77  WRK-SOMA-SIMPLES    PIC S9(07)      VALUE ZEROS.
+       77  WRK-MEDIA           PIC S9(05)V9999 VALUE ZEROS.
+       77  WRK-MEDIAFN         PIC -ZZZZ9,9999 VALUE ZEROS.
+       77  WRK-VARIANCIA       PIC S9(09)V9999 VALUE ZEROS.
+       77  WRK-VARIANCIAFN     PIC -ZZZZZZZ9,9999 VALUE ZEROS.
+       PROCEDURE               DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARREGAR-NUMEROS.
+
+           IF WRK-QTD-NUM = ZEROS THEN
+               DISPLAY "NUMBER-LIST SEM NENHUM NUMERO INFORMADO"
+           ELSE
+               PERFORM 2000-SOMAR-QUADRADOS
+               PERFORM 3000-CALCULAR-ESTATISTICAS
+           END-IF.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-CARREGAR-NUMEROS - LE OS NUMEROS DO NUMBER-LIST PARA A   *
+      *                         TABELA EM MEMORIA.                    *
+      ****************************************************************
+       1000-CARREGAR-NUMEROS.
+           OPEN INPUT NUMBER-LIST.
+           READ NUMBER-LIST
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+           PERFORM 1100-GUARDAR-NUMERO UNTIL FIM-ARQUIVO.
+           CLOSE NUMBER-LIST.
+       1000-EXIT.
+           EXIT.
+
+       1100-GUARDAR-NUMERO.
+           IF WRK-QTD-NUM < 100 THEN
+               ADD 1 TO WRK-QTD-NUM
+               SET WRK-TAB-IDX TO WRK-QTD-NUM
+               MOVE NL-NUMERO TO WRK-TAB-NUM (WRK-TAB-IDX)
+           ELSE
+               DISPLAY "NUMBER-LIST EXCEDE A CAPACIDADE DA TABELA"
+           END-IF.
+
+           READ NUMBER-LIST
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-SOMAR-QUADRADOS - SOMA O QUADRADO DE TODOS OS NUMEROS    *
+      *                        CARREGADOS E MOSTRA O RESULTADO.       *
+      ****************************************************************
+       2000-SOMAR-QUADRADOS.
+           MOVE ZEROS TO WRK-SOMA-QUAD.
+           PERFORM 2010-ACUMULAR-QUADRADO
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           MOVE WRK-SOMA-QUAD TO WRK-SOMAFN.
+           DISPLAY "------------------------"
+           DISPLAY "A SOMA DO QUADRADO DE " WRK-QTD-NUM
+                   " NUMEROS: " WRK-SOMAFN
+           END-DISPLAY.
+       2000-EXIT.
+           EXIT.
+
+       2010-ACUMULAR-QUADRADO.
+           COMPUTE WRK-SOMA-QUAD = WRK-SOMA-QUAD +
+               (WRK-TAB-NUM (WRK-IDX) * WRK-TAB-NUM (WRK-IDX)).
+       2010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3000-CALCULAR-ESTATISTICAS - CALCULA E MOSTRA A MEDIA E A     *
+      *                              VARIANCIA DOS NUMEROS             *
+      *                              CARREGADOS.                      *
+      ****************************************************************
+       3000-CALCULAR-ESTATISTICAS.
+           MOVE ZEROS TO WRK-SOMA-SIMPLES.
+           PERFORM 3010-ACUMULAR-NUMERO
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-NUM.
+           COMPUTE WRK-MEDIA = WRK-SOMA-SIMPLES / WRK-QTD-NUM.
+           COMPUTE WRK-VARIANCIA =
+               (WRK-SOMA-QUAD / WRK-QTD-NUM) - (WRK-MEDIA * WRK-MEDIA).
+           MOVE WRK-MEDIA     TO WRK-MEDIAFN.
+           MOVE WRK-VARIANCIA TO WRK-VARIANCIAFN.
+           DISPLAY "MEDIA DE " WRK-QTD-NUM " NUMEROS: " WRK-MEDIAFN.
+           DISPLAY "VARIANCIA DE " WRK-QTD-NUM " NUMEROS: "
+                   WRK-VARIANCIAFN.
+       3000-EXIT.
+           EXIT.
+
+       3010-ACUMULAR-NUMERO.
+           ADD WRK-TAB-NUM (WRK-IDX) TO WRK-SOMA-SIMPLES.
+       3010-EXIT.
+           EXIT.
+       END PROGRAM             AULA23N.
