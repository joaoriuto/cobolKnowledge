@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06L.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: JOAO RIUTO
+      * OBJETIVO: LER OS LANCAMENTOS DO LEDGER-TRANS (CREDITOS E
+      *           DEBITOS, CONFORME O SINAL DO VALOR) E IMPRIMIR O
+      *           EXTRATO COM O SALDO CORRENTE APOS CADA LANCAMENTO,
+      *           REAPROVEITANDO OS MESMOS WRK-RESUL/WRK-RESULF E O
+      *           PARAGRAFO 9000-EDITAR-RESULTADO DO PROGCOB06, EM VEZ
+      *           DE CAMPOS E CHECAGEM DE ESTOURO PROPRIOS. FICA EM
+      *           PROGRAMA SEPARADO PORQUE LE DE ARQUIVO EM LOTE, E O
+      *           PROGCOB06 SO ACEITA ENTRADA DE CONSOLE, A MESMA
+      *           SEPARACAO JA USADA ENTRE PROGCOB07/PROGCOB07B E
+      *           PROGCOB08/PROGCOB08B.
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  PROGRAMA INICIAL.
+      * 2026-08-09 JR  PASSA A REAPROVEITAR WRK-RESUL/WRK-RESULF E O
+      *                PARAGRAFO 9000-EDITAR-RESULTADO DO PROGCOB06 EM
+      *                VEZ DE CAMPOS E MASCARA PROPRIOS.
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-TRANS  ASSIGN TO "LEDGER-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LEDGTRAN.
+           SELECT LEDGER-REPORT ASSIGN TO "LEDGER-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LEDGRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-TRANS.
+           COPY LEDGTRAN.
+       FD  LEDGER-REPORT.
+       01  LR-LINHA                 PICTURE X(60).
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-LEDGTRAN          PIC X(02) VALUE SPACES.
+       77  WRK-FS-LEDGRPT           PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO              VALUE 'S'.
+       77  WRK-RESUL                PIC S9(04) COMP-3 VALUE ZEROS.
+       77  WRK-RESULF               PIC -ZZ99  VALUE ZEROS.
+       77  WRK-VALORFN              PIC -ZZ99  VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-LANCAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM 9900-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-ABRIR-ARQUIVOS - ABRE OS ARQUIVOS E LE O PRIMEIRO        *
+      *                       LANCAMENTO.                             *
+      ****************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  LEDGER-TRANS
+                OUTPUT LEDGER-REPORT.
+           READ LEDGER-TRANS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESSAR-LANCAMENTO - ATUALIZA O SALDO CORRENTE, COMO A *
+      *                             SUBTRACAO DO PROGCOB06 FAZ COM O  *
+      *                             RESULTADO DE UMA OPERACAO, E      *
+      *                             IMPRIME A LINHA DO EXTRATO.       *
+      ****************************************************************
+       2000-PROCESSAR-LANCAMENTO.
+           ADD LT-VALOR TO WRK-RESUL.
+           PERFORM 9000-EDITAR-RESULTADO.
+           MOVE LT-VALOR TO WRK-VALORFN.
+
+           MOVE SPACES TO LR-LINHA.
+           STRING LT-DESCRICAO      DELIMITED BY SIZE
+                  '  VALOR: '       DELIMITED BY SIZE
+                  WRK-VALORFN       DELIMITED BY SIZE
+                  '  SALDO: '       DELIMITED BY SIZE
+                  WRK-RESULF        DELIMITED BY SIZE
+               INTO LR-LINHA
+           END-STRING.
+           WRITE LR-LINHA.
+
+           READ LEDGER-TRANS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-EDITAR-RESULTADO - COLOCA WRK-RESUL EM WRK-RESULF,       *
+      *                         AVISANDO SE O RESULTADO NAO COUBER NO *
+      *                         CAMPO EDITADO EM VEZ DE TRUNCAR. MESMO*
+      *                         PARAGRAFO DO PROGCOB06.               *
+      ****************************************************************
+       9000-EDITAR-RESULTADO.
+           COMPUTE WRK-RESULF = WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO NAO CABE EM WRK-RESULF: '
+                           WRK-RESUL
+           END-COMPUTE.
+       9000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9900-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS DO LOTE.           *
+      ****************************************************************
+       9900-ENCERRAR-ARQUIVOS.
+           CLOSE LEDGER-TRANS
+                 LEDGER-REPORT.
+       9900-EXIT.
+           EXIT.
