@@ -5,14 +5,62 @@
       * AUTHOR = JOAO RIUTO
       * OBJETIVO: RECEBER E IMPRIMIR UMA STRING
       * DATA:
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 JR  PASSA A REGISTRAR CADA VISITANTE CUMPRIMENTADO
+      *                NO VISITOR-LOG, COM DATA E HORA.
+      * 2026-08-09 JR  EXIGE IDENTIFICACAO DO OPERADOR ANTES DE INICIAR
+      *                O ATENDIMENTO, PARA TER RESPONSAVEL PELO REGISTRO.
       ************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG ASSIGN TO "VISITOR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VISITLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-LOG.
+           COPY VISITLOG.
        WORKING-STORAGE SECTION.
        77 WRK-NOME PICTURE X(20) VALUE SPACES.
+       77 WRK-FS-VISITLOG PICTURE X(02) VALUE SPACES.
+       77 WRK-OPERADOR-ID PICTURE X(08) VALUE SPACES.
        PROCEDURE DIVISION.
+           PERFORM 0100-IDENTIFICAR-OPERADOR.
            ACCEPT WRK-NOME FROM CONSOLE.
            DISPLAY
            'SEJA BEM VINDO: ' WRK-NOME
            END-DISPLAY.
+           PERFORM 9000-GRAVAR-VISITANTE.
            STOP RUN.
+
+      ****************************************************************
+      * 0100-IDENTIFICAR-OPERADOR - CAPTURA E CONFERE O ID DO OPERADOR*
+      *                      ANTES DE DAR INICIO AO PROGRAMA, PARA SE *
+      *                      TER RESPONSAVEL POR CADA EXECUCAO.       *
+      ****************************************************************
+       0100-IDENTIFICAR-OPERADOR.
+           PERFORM 0110-LER-OPERADOR UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           DISPLAY 'OPERADOR: ' WRK-OPERADOR-ID.
+       0100-EXIT.
+           EXIT.
+
+       0110-LER-OPERADOR.
+           DISPLAY 'ID DO OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+       0110-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-GRAVAR-VISITANTE - ACRESCENTA O VISITANTE AO VISITOR-LOG *
+      *                         COM A DATA E HORA DO SISTEMA.         *
+      ****************************************************************
+       9000-GRAVAR-VISITANTE.
+           OPEN EXTEND VISITOR-LOG.
+           MOVE WRK-NOME TO VL-NOME.
+           ACCEPT VL-DATA FROM DATE YYYYMMDD.
+           ACCEPT VL-HORA FROM TIME.
+           WRITE VL-REGISTRO.
+           CLOSE VISITOR-LOG.
+       9000-EXIT.
+           EXIT.
